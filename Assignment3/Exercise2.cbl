@@ -11,28 +11,110 @@
        fd Exercise2Data.
        01 CustomerProfile.
            03  Credit-Card-Number          PIC 9(16).
-           03  Social-Insurance-Number     PIC X(15).             
+           03  Social-Insurance-Number     PIC X(15).
            03  Postal-Code                 PIC X(6).
-           03  Credit-Card-Balance         PIC S9(5)V99. 
+           03  Credit-Card-Balance         PIC S9(5)V99.
            03  Mortgage_Rate               PIC V9(3).
            03  Placeholder                 PIC X(25) VALUE SPACES.
            03  Province                    PIC X(8) VALUE "Province".
            03  Total-Income                PIC 9(7)V99 COMP-3.
            03  Grocery-Item-Price          PIC 9(3)V99.
            03  Provincial-Tax-Rate         PIC V9(3).
-       
-      
+
+       working-storage section.
+       01  WS-EOF                      PIC X(3) VALUE "NO".
+           88  END-OF-FILE             VALUE "YES".
+
+      *Assumed outstanding mortgage principal used for the estimated
+      *monthly payment, since CustomerProfile carries no principal
+      *field of its own.
+       01  WS-Mortgage-Principal       PIC 9(7)V99 VALUE 200000.00.
+       01  WS-Monthly-Mortgage-Rate    PIC 9V9999.
+       01  WS-Monthly-Mortgage-Payment PIC 9(7)V99.
+       01  WS-Provincial-Tax-Amount    PIC 9(7)V99.
+
+      *Assumed monthly interest rate applied to Credit-Card-Balance,
+      *since CustomerProfile carries no credit-card rate field of
+      *its own.
+       01  WS-CC-Monthly-Interest-Rate PIC V9999 VALUE .0199.
+       01  WS-CC-Interest-Amount       PIC S9(5)V99.
+       01  WS-CC-Projected-Balance     PIC S9(5)V99.
+
        procedure division.
-           move 5 to Mortgage_Rate
-           display Mortgage_Rate
-           
-      *    open input Exercise2Data
-      *    read Exercise2Data
-      *    display CustomerProfile
-           
-      *    close Exercise2Data
-           
+           perform open-file
+           perform process-customers until END-OF-FILE
+           perform close-file
 
            stop run.
 
+      *--------------------------------------------------------------
+      *open-file opens Exercise2Data and primes the first read
+      *--------------------------------------------------------------
+       open-file.
+           open input Exercise2Data
+           read Exercise2Data
+               at end move "YES" to WS-EOF
+           end-read
+           exit.
+
+      *--------------------------------------------------------------
+      *process-customers displays one CustomerProfile record and
+      *reads the next
+      *--------------------------------------------------------------
+       process-customers.
+           display CustomerProfile
+           perform calculate-mortgage-payment
+           perform calculate-provincial-tax
+           perform calculate-cc-interest
+           read Exercise2Data
+               at end move "YES" to WS-EOF
+           end-read
+           exit.
+
+      *--------------------------------------------------------------
+      *calculate-mortgage-payment estimates the monthly mortgage
+      *payment on WS-Mortgage-Principal using the customer's
+      *Mortgage_Rate (an annual rate)
+      *--------------------------------------------------------------
+       calculate-mortgage-payment.
+           compute WS-Monthly-Mortgage-Rate = Mortgage_Rate / 12
+           compute WS-Monthly-Mortgage-Payment =
+               WS-Mortgage-Principal * WS-Monthly-Mortgage-Rate
+           display "Estimated monthly mortgage payment: "
+               WS-Monthly-Mortgage-Payment
+           exit.
+
+      *--------------------------------------------------------------
+      *calculate-provincial-tax estimates the customer's provincial
+      *tax amount from Total-Income and Provincial-Tax-Rate
+      *--------------------------------------------------------------
+       calculate-provincial-tax.
+           compute WS-Provincial-Tax-Amount =
+               Total-Income * Provincial-Tax-Rate
+           display "Provincial tax for " Province ": "
+               WS-Provincial-Tax-Amount
+           exit.
+
+      *--------------------------------------------------------------
+      *calculate-cc-interest accrues a month of interest on
+      *Credit-Card-Balance and projects next month's balance
+      *--------------------------------------------------------------
+       calculate-cc-interest.
+           compute WS-CC-Interest-Amount =
+               Credit-Card-Balance * WS-CC-Monthly-Interest-Rate
+           compute WS-CC-Projected-Balance =
+               Credit-Card-Balance + WS-CC-Interest-Amount
+           display "Credit card interest accrued: "
+               WS-CC-Interest-Amount
+           display "Projected next month's balance: "
+               WS-CC-Projected-Balance
+           exit.
+
+      *--------------------------------------------------------------
+      *close-file closes Exercise2Data
+      *--------------------------------------------------------------
+       close-file.
+           close Exercise2Data
+           exit.
+
        end program Exercise2.
