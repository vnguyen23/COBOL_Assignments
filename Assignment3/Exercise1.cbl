@@ -21,9 +21,143 @@
            03 ProgramCode   PIC X(5).
            03 Gender        PIC A.
 
-       procedure division.
+       working-storage section.
+       01 WS-EOF                   PIC 9 VALUE 0.
+           88 End-Of-File          VALUE 1.
+
+       01 WS-Today.
+           03 WS-Today-Year        PIC 9(4).
+           03 WS-Today-Month       PIC 99.
+           03 WS-Today-Day         PIC 99.
+
+       01 WS-Age                   PIC 999.
+
+       01 WS-Program-Table-Count   PIC 99 VALUE 0.
+       01 WS-Program-Table.
+           03 WS-Program-Entry     OCCURS 1 TO 50 TIMES
+                                    DEPENDING ON WS-Program-Table-Count
+                                    INDEXED BY Prog-Ix.
+               05 WS-Program-Code  PIC X(5).
+               05 WS-Program-Count PIC 9(4) VALUE 0.
 
+       01 WS-Roster-Heading.
+           03 FILLER               PIC X(40) VALUE "Name".
+           03 FILLER               PIC X(10) VALUE "Program".
+           03 FILLER               PIC X(8)  VALUE "Gender".
+           03 FILLER               PIC X(4)  VALUE "Age".
+
+       01 WS-Roster-Detail.
+           03 WS-RD-Name           PIC X(40).
+           03 WS-RD-ProgramCode    PIC X(10).
+           03 WS-RD-Gender         PIC X(8).
+           03 WS-RD-Age            PIC ZZ9.
+
+       procedure division.
+       main-program.
+           perform open-file
+           perform read-file until End-Of-File
+           perform close-file
+           perform print-enrollment-summary
 
            goback.
 
+      *--------------------------------------------------------------
+      *open-file opens StudentFile and primes the first read
+      *--------------------------------------------------------------
+       open-file.
+           open input StudentFile
+           accept WS-Today from DATE YYYYMMDD
+           display WS-Roster-Heading
+           read StudentFile
+               at end set End-Of-File to true
+           end-read
+           exit.
+
+      *--------------------------------------------------------------
+      *read-file reads StudentFile sequentially, processing one
+      *record per pass until end of file
+      *--------------------------------------------------------------
+       read-file.
+           perform process-record
+           read StudentFile
+               at end set End-Of-File to true
+           end-read
+           exit.
+
+      *--------------------------------------------------------------
+      *process-record prints one roster line for the current student
+      *--------------------------------------------------------------
+       process-record.
+           perform calculate-age
+           move spaces to WS-RD-Name
+           string Surname      delimited by space
+                  ", "         delimited by size
+                  GivenName    delimited by space
+                  " "          delimited by size
+                  Initials     delimited by space
+                  into WS-RD-Name
+           move ProgramCode to WS-RD-ProgramCode
+           move Gender to WS-RD-Gender
+           move WS-Age to WS-RD-Age
+           display WS-Roster-Detail
+           perform accumulate-enrollment
+           exit.
+
+      *--------------------------------------------------------------
+      *calculate-age derives the student's current age from
+      *DateOfBirth compared against today's system date
+      *--------------------------------------------------------------
+       calculate-age.
+           compute WS-Age = WS-Today-Year - YearOfBirth
+           if WS-Today-Month < MonthOfBirth
+               or (WS-Today-Month = MonthOfBirth and
+                   WS-Today-Day < DayOfBirth)
+               subtract 1 from WS-Age
+           end-if
+           exit.
+
+      *--------------------------------------------------------------
+      *accumulate-enrollment keeps a running count of students per
+      *ProgramCode, adding a new table entry the first time a code
+      *is seen
+      *--------------------------------------------------------------
+       accumulate-enrollment.
+           set Prog-Ix to 1
+           search WS-Program-Entry
+               at end
+                   if WS-Program-Table-Count >= 50
+                       display "ERROR: Program table full, cannot add "
+                           ProgramCode
+                       stop run
+                   end-if
+                   add 1 to WS-Program-Table-Count
+                   move ProgramCode to
+                       WS-Program-Code(WS-Program-Table-Count)
+                   move 1 to WS-Program-Count(WS-Program-Table-Count)
+               when WS-Program-Code(Prog-Ix) = ProgramCode
+                   add 1 to WS-Program-Count(Prog-Ix)
+           end-search
+           exit.
+
+      *--------------------------------------------------------------
+      *print-enrollment-summary displays the enrollment count for
+      *every ProgramCode encountered in the file
+      *--------------------------------------------------------------
+       print-enrollment-summary.
+           display " "
+           display "Enrollment count by program code:"
+           perform varying Prog-Ix from 1 by 1
+               until Prog-Ix > WS-Program-Table-Count
+               display "  " WS-Program-Code(Prog-Ix) ": "
+                   WS-Program-Count(Prog-Ix) " student(s)"
+           end-perform
+           exit.
+
+      *--------------------------------------------------------------
+      *close-file closes StudentFile
+      *--------------------------------------------------------------
+       close-file.
+           close StudentFile
+           exit.
+
        end program Exercise1.
