@@ -1,34 +1,85 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  Exercise1 as "Exercise1".
        AUTHOR.  Van Nguyen (040919914).
-              
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           Select CalculationLog assign
+           "C:\DataFiles\CalculationLog.dat"
+           organization is line sequential.
+
        DATA DIVISION.
+       FILE SECTION.
+       fd CalculationLog.
+       01 CalcLogRecord.
+           03 CL-Num1         PIC ZZ9.
+           03 FILLER          PIC X(3) VALUE SPACES.
+           03 CL-Operator     PIC X.
+           03 FILLER          PIC X(3) VALUE SPACES.
+           03 CL-Num2         PIC ZZ9.
+           03 FILLER          PIC X(3) VALUE SPACES.
+           03 CL-Arrow        PIC X(3) VALUE "-> ".
+           03 CL-Result       PIC -ZZZZZ9.
+           03 FILLER          PIC X(10) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
        01 Num1           PIC 999  VALUE ZEROS.
        01 Num2           PIC 999  VALUE ZEROS.
-       01 Result         PIC 999999 VALUE ZEROS.
+       01 Result         PIC S999999 VALUE ZEROS.
        01 Operator       PIC X  VALUE SPACE.
-       
+           88 Valid-Operator  VALUES "+", "-", "*", "/".
+
        PROCEDURE DIVISION.
        Calculator.
+           open extend CalculationLog
            PERFORM 3 TIMES
-               DISPLAY "Enter First Number (max 3-digits)  : " WITH NO 
+               DISPLAY "Enter First Number (max 3-digits)  : " WITH NO
                ADVANCING
                ACCEPT Num1
-               DISPLAY "Enter Second Number (max 3-digits) : " WITH NO 
+               DISPLAY "Enter Second Number (max 3-digits) : " WITH NO
                ADVANCING
                ACCEPT Num2
-               DISPLAY "Enter operator (+ or *) : " WITH NO ADVANCING
+               DISPLAY "Enter operator (+, -, * or /) : " WITH NO
+               ADVANCING
                ACCEPT Operator
+               PERFORM UNTIL Valid-Operator
+                   DISPLAY "Invalid operator, please re-enter"
+                   DISPLAY "Enter operator (+, -, * or /) : " WITH NO
+                   ADVANCING
+                   ACCEPT Operator
+               END-PERFORM
+
                IF Operator = "+" THEN
                    ADD Num1, Num2 GIVING Result
                END-IF
-               
-               
+
+
                IF Operator = "*" THEN
                    MULTIPLY Num1 BY Num2 GIVING Result
                END-IF
+
+               IF Operator = "-" THEN
+                   SUBTRACT Num2 FROM Num1 GIVING Result
+               END-IF
+
+               IF Operator = "/" THEN
+                   DIVIDE Num1 BY Num2 GIVING Result
+                       ON SIZE ERROR
+                           DISPLAY "Cannot divide by zero"
+                           MOVE ZEROS TO Result
+                   END-DIVIDE
+               END-IF
                DISPLAY "Result is = ", Result
+
+               move spaces to CalcLogRecord
+               move Num1 to CL-Num1
+               move Operator to CL-Operator
+               move Num2 to CL-Num2
+               move "-> " to CL-Arrow
+               move Result to CL-Result
+               write CalcLogRecord
            END-PERFORM.
+           close CalculationLog
            STOP RUN.
-       END PROGRAM Exercise1.
\ No newline at end of file
+       END PROGRAM Exercise1.
