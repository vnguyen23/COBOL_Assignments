@@ -0,0 +1,54 @@
+       program-id. ReplaceChars as "ReplaceChars".
+
+      *ReplaceChars generalizes the INSPECT/REPLACING pattern from
+      *Conundrum2 into a reusable subprogram: it walks LS-REPLACE-TABLE
+      *and, for each entry, tallies every occurrence of LS-FIND-CHAR in
+      *LS-STRING, then replaces LS-FIND-CHAR with LS-REPLACE-CHAR,
+      *either as a LEADING match or an ALL match depending on
+      *LS-MATCH-MODE. The tally is always a count of all occurrences,
+      *independent of the replace mode, matching the original
+      *Conundrum2 semantics.
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01 WS-ENTRY-IX PIC 99.
+
+       linkage section.
+       01 LS-STRING PIC X(20).
+       01 LS-ENTRY-COUNT PIC 99.
+       01 LS-REPLACE-TABLE.
+           03 LS-REPLACE-ENTRY OCCURS 5 TIMES.
+               05 LS-FIND-CHAR    PIC X.
+               05 LS-REPLACE-CHAR PIC X.
+               05 LS-MATCH-MODE   PIC X.
+                   88 LEADING-MATCH VALUE "L".
+                   88 ALL-MATCH     VALUE "A".
+       01 LS-COUNT-TABLE.
+           03 LS-ENTRY-COUNT-OUT OCCURS 5 TIMES PIC 99.
+
+       procedure division using LS-STRING LS-ENTRY-COUNT
+                                 LS-REPLACE-TABLE LS-COUNT-TABLE.
+
+       main-program.
+           perform varying WS-ENTRY-IX from 1 by 1
+                   until WS-ENTRY-IX > LS-ENTRY-COUNT
+               if LEADING-MATCH(WS-ENTRY-IX)
+                   inspect LS-STRING
+                       tallying LS-ENTRY-COUNT-OUT(WS-ENTRY-IX)
+                           for all LS-FIND-CHAR(WS-ENTRY-IX)
+                       replacing leading LS-FIND-CHAR(WS-ENTRY-IX)
+                           by LS-REPLACE-CHAR(WS-ENTRY-IX)
+               else
+                   inspect LS-STRING
+                       tallying LS-ENTRY-COUNT-OUT(WS-ENTRY-IX)
+                           for all LS-FIND-CHAR(WS-ENTRY-IX)
+                       replacing all LS-FIND-CHAR(WS-ENTRY-IX)
+                           by LS-REPLACE-CHAR(WS-ENTRY-IX)
+               end-if
+           end-perform
+
+           goback.
+
+       end program ReplaceChars.
