@@ -10,16 +10,40 @@
        03 WS-COUNT-2 PIC 99.
        03 WS-COUNT-3 PIC 99.
        01 WS-STRING PIC X(20) VALUE "AARDVARK EXTRA".
+
+      *WS-REPLACE-TABLE drives the generalized ReplaceChars subprogram
+      *with the same two INSPECT/REPLACING rules Conundrum2 originally
+      *had hardcoded: LEADING "A" BY "B", then ALL "R" BY "S"
+       01 WS-REPLACE-COUNT PIC 99 VALUE 2.
+       01 WS-REPLACE-TABLE.
+           03 WS-REPLACE-ENTRY OCCURS 5 TIMES.
+               05 WS-FIND-CHAR    PIC X.
+               05 WS-REPLACE-CHAR PIC X.
+               05 WS-MATCH-MODE   PIC X.
+       01 WS-RESULT-COUNTS.
+           03 WS-RESULT-COUNT OCCURS 5 TIMES PIC 99.
+
        procedure division.
 
        INITIALIZE WS-COUNTS
+       INITIALIZE WS-RESULT-COUNTS
+
+       MOVE "A" TO WS-FIND-CHAR(1)
+       MOVE "B" TO WS-REPLACE-CHAR(1)
+       MOVE "L" TO WS-MATCH-MODE(1)
+       MOVE "R" TO WS-FIND-CHAR(2)
+       MOVE "S" TO WS-REPLACE-CHAR(2)
+       MOVE "A" TO WS-MATCH-MODE(2)
+
+       CALL "ReplaceChars" USING WS-STRING WS-REPLACE-COUNT
+                                 WS-REPLACE-TABLE WS-RESULT-COUNTS
+
+       MOVE WS-RESULT-COUNT(1) TO WS-COUNT-1
+       MOVE WS-RESULT-COUNT(2) TO WS-COUNT-2
 
-            INSPECT WS-STRING TALLYING WS-COUNT-1 FOR ALL "A"
-                       REPLACING LEADING "A" BY "B"
-                       ALL "R" BY "S"
        display "WS-COUNT-1:" WS-COUNT-1
        display "WS-COUNT-2:" WS-COUNT-2
        display "WS-COUNT-3:" WS-COUNT-3
-       display "WS-STRING:" WS-STRING
-               
+       display "WS-STRING:" WS-STRING.
+
        end program Conundrum2.
