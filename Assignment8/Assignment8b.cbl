@@ -3,12 +3,48 @@
        FILE-CONTROL.
            SELECT CHANGES-FILE  
                ASSIGN "\COBOLClass_Eclipse\DataFiles\changes29.DAT".
-           SELECT EMPLOYEE-FILE 
+      *EMPLOYEE-SURNAME is an alternate key (with duplicates allowed,
+      *since surnames are not unique) so surname-based lookups and
+      *sorted-by-name listings don't require a full sequential scan
+           SELECT EMPLOYEE-FILE
                ASSIGN "\COBOLClass_Eclipse\DataFiles\EMPLOYEE29.DAT"
                        ORGANIZATION IS INDEXED
                        ACCESS IS RANDOM
-                       RECORD KEY EMPLOYEE-NO.
-       
+                       RECORD KEY EMPLOYEE-NO
+                       ALTERNATE RECORD KEY EMPLOYEE-SURNAME
+                           WITH DUPLICATES.
+      *AUDITLOG keeps a permanent before/after record of every
+      *successful add/change/delete against EMPLOYEE-FILE
+           SELECT AUDITLOG
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\AuditLog.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      *BACKUPFILE keeps a full before-image of EMPLOYEE-REC
+      *immediately before each REWRITE/DELETE, so a bad run can be
+      *reversed
+           SELECT BACKUPFILE
+               ASSIGN "\COBOLClass_Eclipse\DataFiles\EmployeeBackup.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      *SALARYEXCEPTIONS catches any CHANGES-FILE entry whose
+      *EMP-SALARY falls outside the allowed range, instead of letting
+      *a fat-fingered entry land in EMPLOYEE-FILE
+           SELECT SALARYEXCEPTIONS
+               ASSIGN
+               "\COBOLClass_Eclipse\DataFiles\SalaryExceptions.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      *DUPEXCEPTIONS catches any EMP-NO that appears more than once
+      *in this same CHANGES-FILE run
+           SELECT DUPEXCEPTIONS
+               ASSIGN
+               "\COBOLClass_Eclipse\DataFiles\DupExceptions.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      *HELDCHANGES carries forward any CHANGES-FILE entry whose
+      *EFFECTIVE-DATE is still in the future, for a later run to pick
+      *up once that date arrives
+           SELECT HELDCHANGES
+               ASSIGN
+               "\COBOLClass_Eclipse\DataFiles\HeldChanges.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CHANGES-FILE.
@@ -23,6 +59,10 @@
            03  EMP-SALARY       PIC 9(6)V99.
            03  EMP-ADDRESS      PIC X(40).
            03  EMP-DEPT         PIC X(10).
+      *EFFECTIVE-DATE lets HR submit a transaction ahead of time;
+      *anything dated later than WS-TODAY-DATE is held instead of
+      *being applied against EMPLOYEE-FILE on this run
+           03  EFFECTIVE-DATE   PIC 9(8).
        FD  EMPLOYEE-FILE.
        01  EMPLOYEE-REC.
            03  EMPLOYEE-NO      PIC X(8).
@@ -31,38 +71,242 @@
            03  EMPLOYEE-SALARY  PIC 9(6)V99.
            03  EMPLOYEE-ADDRESS PIC X(40).
            03  EMPLOYEE-DEPT    PIC X(10).
+       FD  AUDITLOG.
+       01  AUDITLOG-REC            PIC X(100).
+       FD  BACKUPFILE.
+       01  BACKUPFILE-REC          PIC X(86).
+       FD  SALARYEXCEPTIONS.
+       01  SALARYEXCEPTIONS-REC    PIC X(80).
+       FD  DUPEXCEPTIONS.
+       01  DUPEXCEPTIONS-REC       PIC X(80).
+       FD  HELDCHANGES.
+       01  HELDCHANGES-REC         PIC X(95).
        WORKING-STORAGE SECTION.
        01  WS-EOF                  PIC 9 VALUE 0.
            88  NO-MORE-CHANGES           VALUE 1.
        01  WS-NO-RECORD-FOUND-FLAG PIC 9.
            88  RECORD-FOUND              VALUE 0.
+
+      *End-of-run transaction counters, displayed by END-PARA
+       01  WS-ADD-COUNT            PIC 9(4) VALUE 0.
+       01  WS-CHANGE-COUNT         PIC 9(4) VALUE 0.
+       01  WS-DELETE-COUNT         PIC 9(4) VALUE 0.
+       01  WS-REJECT-COUNT         PIC 9(4) VALUE 0.
+       01  WS-HELD-COUNT           PIC 9(4) VALUE 0.
+
+      *WS-TODAY-DATE is accepted once at start-up and used to decide
+      *whether an EFFECTIVE-DATE has already arrived
+       01  WS-TODAY-DATE           PIC 9(8).
+
+      *WS-MIN-SALARY/WS-MAX-SALARY bound the salary values VALID-ADD
+      *and VALID-CHANGE will accept; anything outside this range is
+      *rejected to SALARYEXCEPTIONS instead of landing in
+      *EMPLOYEE-FILE
+       01  WS-MIN-SALARY           PIC 9(6)V99 VALUE 10000.00.
+       01  WS-MAX-SALARY           PIC 9(6)V99 VALUE 250000.00.
+       01  WS-SALARY-VALID         PIC 9 VALUE 1.
+           88  SALARY-VALID              VALUE 1.
+       01  WS-SALARY-EXCEPTION-LINE.
+           03                     PIC X(8) VALUE "EMP NO: ".
+           03  SE-EMP-NO          PIC X(8).
+           03                     PIC X(3) VALUE SPACES.
+           03                     PIC X(8) VALUE "SALARY: ".
+           03  SE-SALARY          PIC ZZZ,ZZ9.99.
+           03                     PIC X(3) VALUE SPACES.
+           03                     PIC X(24) VALUE
+                           "REJECTED - OUT OF RANGE".
+
+      *WS-SEEN-TABLE tracks every EMP-NO already applied or held this
+      *run, so CHECK-DUPLICATE can flag the same EMP-NO appearing
+      *twice in one CHANGES-FILE batch. Applied and held transactions
+      *are tracked in separate tables: an immediate change and a
+      *separate future-dated hold for the same EMP-NO are two
+      *legitimately distinct transactions, not a same-run duplicate
+       01  WS-SEEN-COUNT           PIC 9(4) VALUE 0.
+       01  WS-SEEN-TABLE.
+           03  WS-SEEN-EMP-NO  OCCURS 0 TO 9999 TIMES
+                                DEPENDING ON WS-SEEN-COUNT
+                                INDEXED BY SEEN-IX
+                                PIC X(8).
+       01  WS-HELD-SEEN-COUNT      PIC 9(4) VALUE 0.
+       01  WS-HELD-SEEN-TABLE.
+           03  WS-HELD-SEEN-EMP-NO  OCCURS 0 TO 9999 TIMES
+                                DEPENDING ON WS-HELD-SEEN-COUNT
+                                INDEXED BY HELD-SEEN-IX
+                                PIC X(8).
+       01  WS-DUPLICATE-FOUND      PIC 9 VALUE 0.
+           88  DUPLICATE-FOUND           VALUE 1.
+       01  WS-DUP-EXCEPTION-LINE.
+           03                     PIC X(8) VALUE "EMP NO: ".
+           03  DE-EMP-NO          PIC X(8).
+           03                     PIC X(3) VALUE SPACES.
+           03                     PIC X(33) VALUE
+                       "REJECTED - DUPLICATE IN THIS RUN".
+
+      *WS-BEFORE-REC holds the pre-update EMPLOYEE-REC, captured by
+      *REC-STA right after the keyed READ, for use by the audit log
+      *and for req 038's before-image backup
+       01  WS-BEFORE-REC.
+           03  WS-BEFORE-EMPLOYEE-NO       PIC X(8).
+           03  WS-BEFORE-EMPLOYEE-INITS    PIC X(4).
+           03  WS-BEFORE-EMPLOYEE-SURNAME  PIC X(16).
+           03  WS-BEFORE-EMPLOYEE-SALARY   PIC 9(6)V99.
+           03  WS-BEFORE-EMPLOYEE-ADDRESS  PIC X(40).
+           03  WS-BEFORE-EMPLOYEE-DEPT     PIC X(10).
+
+      *WS-AUDIT-LINE is written to AUDITLOG for every successful
+      *add/change/delete, with a timestamp, the transaction type, and
+      *the salary before/after values
+       01  WS-AUDIT-TIME-RAW  PIC 9(8).
+       01  WS-AUDIT-LINE.
+           03  AL-DATE            PIC 9(8).
+           03                     PIC X VALUE SPACE.
+           03  AL-TIME            PIC 9(6).
+           03                     PIC X VALUE SPACE.
+           03  AL-TRANS-TYPE      PIC X.
+           03                     PIC X VALUE SPACE.
+           03                     PIC X(8) VALUE "EMP NO: ".
+           03  AL-EMP-NO          PIC X(8).
+           03                     PIC X(3) VALUE SPACES.
+           03                     PIC X(8) VALUE "BEFORE: ".
+           03  AL-BEFORE-SALARY   PIC ZZZ,ZZ9.99.
+           03                     PIC X(3) VALUE SPACES.
+           03                     PIC X(7) VALUE "AFTER: ".
+           03  AL-AFTER-SALARY    PIC ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
        PROG.
        INIT-PARA.
            DISPLAY "INDEXED FILE PROGRAM STARTING"
            OPEN INPUT CHANGES-FILE
            OPEN I-O   EMPLOYEE-FILE
+           OPEN OUTPUT AUDITLOG
+           OPEN OUTPUT BACKUPFILE
+           OPEN OUTPUT SALARYEXCEPTIONS
+           OPEN OUTPUT DUPEXCEPTIONS
+           OPEN OUTPUT HELDCHANGES
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
            READ CHANGES-FILE
-             AT END MOVE 1 TO WS-EOF 
+             AT END MOVE 1 TO WS-EOF
            END-READ.
        BOD-PARA.
            PERFORM PROCESS-CHANGES-REC UNTIL NO-MORE-CHANGES.
        END-PARA.
            DISPLAY "PROGRAM CONCLUDES"
+           DISPLAY "TRANSACTION SUMMARY"
+           DISPLAY "  ADDS      " WS-ADD-COUNT
+           DISPLAY "  CHANGES   " WS-CHANGE-COUNT
+           DISPLAY "  DELETES   " WS-DELETE-COUNT
+           DISPLAY "  REJECTS   " WS-REJECT-COUNT
+           DISPLAY "  HELD      " WS-HELD-COUNT
            CLOSE CHANGES-FILE
                  EMPLOYEE-FILE
+                 AUDITLOG
+                 BACKUPFILE
+                 SALARYEXCEPTIONS
+                 DUPEXCEPTIONS
+                 HELDCHANGES
            STOP RUN.
        PROCESS-CHANGES-REC.
            PERFORM REC-STA
-           PERFORM REC-BOD
+           IF EFFECTIVE-DATE > 0 AND
+                   EFFECTIVE-DATE > WS-TODAY-DATE
+               PERFORM CHECK-DUPLICATE-HELD
+               IF DUPLICATE-FOUND
+                   PERFORM REPORT-DUPLICATE-EXCEPTION
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   PERFORM HOLD-FOR-LATER
+               END-IF
+           ELSE
+               PERFORM CHECK-DUPLICATE
+               IF DUPLICATE-FOUND
+                   PERFORM REPORT-DUPLICATE-EXCEPTION
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   PERFORM REC-BOD
+               END-IF
+           END-IF
            PERFORM REC-FIN.
+
+      *-------------------------------------------------------------
+      *HOLD-FOR-LATER paragraph carries a not-yet-effective
+      *transaction forward to HeldChanges.DAT instead of applying it,
+      *so a later run can re-read it once EFFECTIVE-DATE arrives
+      *-------------------------------------------------------------
+       HOLD-FOR-LATER.
+           WRITE HELDCHANGES-REC FROM CHANGES-REC
+           ADD 1 TO WS-HELD-COUNT
+           DISPLAY "HELD UNTIL " EFFECTIVE-DATE " - EMP NO: " EMP-NO
+           EXIT.
+
+      *-------------------------------------------------------------
+      *CHECK-DUPLICATE paragraph flags EMP-NO values already seen
+      *earlier in this run, then remembers the current EMP-NO for
+      *later records to check against
+      *-------------------------------------------------------------
+       CHECK-DUPLICATE.
+           MOVE 0 TO WS-DUPLICATE-FOUND
+           IF WS-SEEN-COUNT > 0
+               SET SEEN-IX TO 1
+               SEARCH WS-SEEN-EMP-NO
+                   AT END CONTINUE
+                   WHEN EMP-NO = WS-SEEN-EMP-NO(SEEN-IX)
+                       MOVE 1 TO WS-DUPLICATE-FOUND
+               END-SEARCH
+           END-IF
+           IF NOT DUPLICATE-FOUND
+               ADD 1 TO WS-SEEN-COUNT
+               SET SEEN-IX TO WS-SEEN-COUNT
+               MOVE EMP-NO TO WS-SEEN-EMP-NO(SEEN-IX)
+           END-IF
+           EXIT.
+
+      *-------------------------------------------------------------
+      *CHECK-DUPLICATE-HELD paragraph is CHECK-DUPLICATE's counterpart
+      *for transactions being held for a future EFFECTIVE-DATE; it
+      *tracks "seen" EMP-NOs in its own table so a held transaction
+      *is only flagged as a duplicate against an earlier held
+      *transaction for the same EMP-NO, not against an unrelated
+      *immediate change applied elsewhere in this same run
+      *-------------------------------------------------------------
+       CHECK-DUPLICATE-HELD.
+           MOVE 0 TO WS-DUPLICATE-FOUND
+           IF WS-HELD-SEEN-COUNT > 0
+               SET HELD-SEEN-IX TO 1
+               SEARCH WS-HELD-SEEN-EMP-NO
+                   AT END CONTINUE
+                   WHEN EMP-NO = WS-HELD-SEEN-EMP-NO(HELD-SEEN-IX)
+                       MOVE 1 TO WS-DUPLICATE-FOUND
+               END-SEARCH
+           END-IF
+           IF NOT DUPLICATE-FOUND
+               ADD 1 TO WS-HELD-SEEN-COUNT
+               SET HELD-SEEN-IX TO WS-HELD-SEEN-COUNT
+               MOVE EMP-NO TO WS-HELD-SEEN-EMP-NO(HELD-SEEN-IX)
+           END-IF
+           EXIT.
+
+      *-------------------------------------------------------------
+      *REPORT-DUPLICATE-EXCEPTION paragraph logs a same-run duplicate
+      *EMP-NO to DupExceptions.DAT instead of applying it
+      *-------------------------------------------------------------
+       REPORT-DUPLICATE-EXCEPTION.
+           DISPLAY "DUPLICATE TRANSACTION THIS RUN " EMP-NO
+           MOVE EMP-NO TO DE-EMP-NO
+           WRITE DUPEXCEPTIONS-REC FROM WS-DUP-EXCEPTION-LINE
+           EXIT.
        REC-STA.
            MOVE 0 TO WS-NO-RECORD-FOUND-FLAG
            MOVE EMP-NO TO EMPLOYEE-NO
            READ EMPLOYEE-FILE KEY IS EMPLOYEE-NO
              INVALID KEY
                MOVE 1 TO WS-NO-RECORd-FOUND-FLAG
-           END-READ.
+           END-READ
+           IF RECORD-FOUND
+               MOVE EMPLOYEE-REC TO WS-BEFORE-REC
+           ELSE
+               MOVE SPACES TO WS-BEFORE-REC
+           END-IF.
        REC-BOD.
            IF RECORD-FOUND
                PERFORM REC-FOUND
@@ -99,29 +343,107 @@
            END-EVALUATE.
        INVALID-ADD.
            DISPLAY "CANNOT ADD EXISTING RECORD " EMP-NO
-           DISPLAY CHANGES-REC.
+           DISPLAY CHANGES-REC
+           ADD 1 TO WS-REJECT-COUNT.
        VALID-CHANGE.
-           IF EMP-SALARY UNEQUAL ZERO
+           MOVE 1 TO WS-SALARY-VALID
+           IF EMP-SALARY NOT = ZERO
+               PERFORM VALIDATE-SALARY-RANGE
+           END-IF
+           IF SALARY-VALID
+               IF EMP-SALARY UNEQUAL ZERO
+                   MOVE EMP-SALARY TO EMPLOYEE-SALARY
+               END-IF
+               IF EMP-ADDRESS UNEQUAL SPACES
+                   MOVE EMP-ADDRESS TO EMPLOYEE-ADDRESS
+               END-IF
+               IF EMP-DEPT UNEQUAL SPACES
+                   MOVE EMP-DEPT TO EMPLOYEE-DEPT
+               END-IF
+               WRITE BACKUPFILE-REC FROM WS-BEFORE-REC
+               REWRITE EMPLOYEE-REC
+               PERFORM WRITE-AUDIT-RECORD
+               ADD 1 TO WS-CHANGE-COUNT
+           ELSE
+               PERFORM REPORT-SALARY-EXCEPTION
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+       VALID-DELETE.
+           WRITE BACKUPFILE-REC FROM WS-BEFORE-REC
+           DELETE EMPLOYEE-FILE
+           PERFORM WRITE-AUDIT-RECORD
+           ADD 1 TO WS-DELETE-COUNT.
+       VALID-ADD.
+           PERFORM VALIDATE-SALARY-RANGE
+           IF SALARY-VALID
+               MOVE EMP-INITS TO EMPLOYEE-INITS
+               MOVE EMP-SURNAME TO EMPLOYEE-SURNAME
                MOVE EMP-SALARY TO EMPLOYEE-SALARY
-           IF EMP-ADDRESS UNEQUAL SPACES
                MOVE EMP-ADDRESS TO EMPLOYEE-ADDRESS
-           IF EMP-DEPT UNEQUAL SPACES
                MOVE EMP-DEPT TO EMPLOYEE-DEPT
-           REWRITE EMPLOYEE-REC.
-       VALID-DELETE.
-           DELETE EMPLOYEE-FILE.
-       VALID-ADD.
-           MOVE EMP-INITS TO EMPLOYEE-INITS
-           MOVE EMP-SURNAME TO EMPLOYEE-SURNAME
-           MOVE EMP-SALARY TO EMPLOYEE-SALARY
-           MOVE EMP-ADDRESS TO EMPLOYEE-ADDRESS
-           MOVE EMP-DEPT TO EMPLOYEE-DEPT
-           WRITE EMPLOYEE-REC.
+               WRITE EMPLOYEE-REC
+               PERFORM WRITE-AUDIT-RECORD
+               ADD 1 TO WS-ADD-COUNT
+           ELSE
+               PERFORM REPORT-SALARY-EXCEPTION
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
        INVALID-CHANGE.
            DISPLAY "CANNOT AMEND NON-EXISTENT RECORD "
                EMP-NO
-           DISPLAY CHANGES-REC.
+           DISPLAY CHANGES-REC
+           ADD 1 TO WS-REJECT-COUNT.
        INVALID-DELETE.
            DISPLAY "CANNOT DELETE NON-EXISTENT RECORD "
                EMPLOYEE-NO
-           DISPLAY CHANGES-REC.
+           DISPLAY CHANGES-REC
+           ADD 1 TO WS-REJECT-COUNT.
+
+      *-------------------------------------------------------------
+      *VALIDATE-SALARY-RANGE paragraph sets WS-SALARY-VALID based on
+      *whether EMP-SALARY falls within WS-MIN-SALARY/WS-MAX-SALARY
+      *-------------------------------------------------------------
+       VALIDATE-SALARY-RANGE.
+           IF EMP-SALARY >= WS-MIN-SALARY AND
+              EMP-SALARY <= WS-MAX-SALARY
+               MOVE 1 TO WS-SALARY-VALID
+           ELSE
+               MOVE 0 TO WS-SALARY-VALID
+           END-IF
+           EXIT.
+
+      *-------------------------------------------------------------
+      *REPORT-SALARY-EXCEPTION paragraph logs a CHANGES-FILE entry
+      *whose EMP-SALARY failed VALIDATE-SALARY-RANGE to
+      *SalaryExceptions.DAT instead of applying it
+      *-------------------------------------------------------------
+       REPORT-SALARY-EXCEPTION.
+           DISPLAY "SALARY OUT OF RANGE " EMP-NO " " EMP-SALARY
+           MOVE EMP-NO TO SE-EMP-NO
+           MOVE EMP-SALARY TO SE-SALARY
+           WRITE SALARYEXCEPTIONS-REC FROM WS-SALARY-EXCEPTION-LINE
+           EXIT.
+
+      *-------------------------------------------------------------
+      *WRITE-AUDIT-RECORD paragraph logs a successful add/change/
+      *delete to AUDITLOG with a timestamp and the salary before/
+      *after values
+      *-------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME-RAW FROM TIME
+           MOVE WS-AUDIT-TIME-RAW(1:6) TO AL-TIME
+           MOVE CHANGE-TYPE TO AL-TRANS-TYPE
+           MOVE EMP-NO TO AL-EMP-NO
+           EVALUATE TRUE
+             WHEN ADD-A-RECORD
+               MOVE ZEROS TO AL-BEFORE-SALARY
+               MOVE EMPLOYEE-SALARY TO AL-AFTER-SALARY
+             WHEN CHANGE-A-RECORD
+               MOVE WS-BEFORE-EMPLOYEE-SALARY TO AL-BEFORE-SALARY
+               MOVE EMPLOYEE-SALARY TO AL-AFTER-SALARY
+             WHEN DELETE-A-RECORD
+               MOVE WS-BEFORE-EMPLOYEE-SALARY TO AL-BEFORE-SALARY
+               MOVE ZEROS TO AL-AFTER-SALARY
+           END-EVALUATE
+           WRITE AUDITLOG-REC FROM WS-AUDIT-LINE.
