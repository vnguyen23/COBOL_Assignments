@@ -5,10 +5,48 @@
                    ASSIGN 
                    "C:\DataFiles\InfileSales.dat"
                    ORGANIZATION IS SEQUENTIAL.
-           SELECT PRINTFILE 
-                   ASSIGN 
+           SELECT PRINTFILE
+                   ASSIGN
                    "C:\DataFiles\OutReportSummary.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
+      *RegionMaintenance lets the region letter/name table be
+      *maintained without a recompile; when it is absent or empty the
+      *original four hardcoded regions are used as a fallback
+           SELECT OPTIONAL REGIONMAINTENANCE
+                   ASSIGN
+                   "C:\DataFiles\RegionTable.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *RegionExceptions logs any record whose IN-REGION is not found
+      *in WS-REG-TABLE instead of stopping the whole run
+           SELECT REGIONEXCEPTIONS
+                   ASSIGN
+                   "C:\DataFiles\RegionExceptions.rpt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *ControlTotal carries the month-to-date expected record count
+      *and sales total; when present, END-PARA reconciles it against
+      *this run's WS-RECORD-CNT and WS-GRAND-TOT
+           SELECT OPTIONAL CONTROLTOTAL
+                   ASSIGN
+                   "C:\DataFiles\ControlTotal.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *CSVREPORT is a CSV export of the same detail/grand-total
+      *figures written to PRINTFILE, for loading into a spreadsheet
+           SELECT CSVREPORT
+                   ASSIGN
+                   "C:\DataFiles\OutReportSummary.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *REGIONHISTORY carries each region's total from the prior run;
+      *END-OF-REGION reads the matching prior total to print a
+      *variance percentage, then PRIORPERIODOUT becomes next run's
+      *REGIONHISTORY
+           SELECT OPTIONAL REGIONHISTORY
+                   ASSIGN
+                   "C:\DataFiles\RegionHistory.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRIORPERIODOUT
+                   ASSIGN
+                   "C:\DataFiles\RegionHistory.new"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE.
@@ -18,18 +56,106 @@
            03  IN-SALES    PIC 9(6)V99.
        FD  PRINTFILE.
        01  PRINTREC        PIC X(80).
+       FD  REGIONMAINTENANCE.
+       01  REGIONMAINTENANCE-REC.
+           03  RM-LETTER   PIC X.
+           03  RM-REGION   PIC X(8).
+       FD  REGIONEXCEPTIONS.
+       01  REGIONEXCEPTIONLINE PIC X(80).
+       FD  CONTROLTOTAL.
+       01  CONTROLTOTAL-REC.
+           03  CT-EXPECTED-COUNT   PIC 9(4).
+           03  CT-EXPECTED-TOTAL   PIC 9(10)V99.
+       FD  CSVREPORT.
+       01  CSVREPORTLINE           PIC X(80).
+       FD  REGIONHISTORY.
+       01  REGIONHISTORY-REC.
+           03  RH-LETTER   PIC X.
+           03  RH-TOTAL    PIC 9(8)V99.
+       FD  PRIORPERIODOUT.
+       01  PRIORPERIODOUT-REC.
+           03  PP-LETTER   PIC X.
+           03  PP-TOTAL    PIC 9(8)V99.
        WORKING-STORAGE SECTION.
        01  WS-EDITED-DATE  PIC 9999/99/99.
        01  WS-EOF          PIC X(3) VALUE "NO".
            88  END-OF-FILE          VALUE "YES".
-       01  WS-REGION-TABLE.
-           03              PIC X(18) VALUE "EEASTERN NNORTHERN".
-           03              PIC X(18) VALUE "SSOUTHERNWWESTERN ".
-       01  WS-REGION-TABLE-REDEF REDEFINES WS-REGION-TABLE.
-           03  WS-REG      OCCURS 4 INDEXED BY REGION-IX
-                                    ASCENDING KEY WS-LETTER.
+       01  WS-REGION-MAINT-EOF PIC X(3) VALUE "NO".
+           88  REGION-MAINT-EOF     VALUE "YES".
+       01  WS-CONTROL-TOTAL-EOF PIC X(3) VALUE "NO".
+           88  CONTROL-TOTAL-EOF    VALUE "YES".
+       01  WS-REGION-HISTORY-EOF PIC X(3) VALUE "NO".
+           88  REGION-HISTORY-EOF    VALUE "YES".
+
+      *WS-HIST-TABLE holds each region's prior-period total, loaded
+      *from the optional RegionHistory.dat so END-OF-REGION can print
+      *a variance percentage against the current run's total
+       01  WS-HIST-TABLE-COUNT PIC 99 VALUE 0.
+       01  WS-HIST-TABLE.
+           03  WS-HIST     OCCURS 0 TO 20 TIMES
+                            DEPENDING ON WS-HIST-TABLE-COUNT
+                            INDEXED BY HIST-IX.
+               05  WS-HIST-LETTER PIC X.
+               05  WS-HIST-TOTAL  PIC 9(8)V99.
+       01  WS-PRIOR-TOTAL-FOUND PIC 9 VALUE 0.
+           88  PRIOR-TOTAL-FOUND     VALUE 1.
+       01  WS-VARIANCE-PCT     PIC S999V99.
+
+      *CSV export line layouts, written to OutReportSummary.csv
+      *alongside the usual PRINTFILE detail/total lines
+       01  WS-CSV-HEADER-LINE    PIC X(35) VALUE
+           "REGION,NAME,SALES,COMMISSION".
+       01  WS-CSV-DETAIL-LINE.
+           03  CSV-REGION        PIC X(8).
+           03                    PIC X VALUE ",".
+           03  CSV-NAME          PIC X(20).
+           03                    PIC X VALUE ",".
+           03  CSV-SALES         PIC ZZZZZ9.99.
+           03                    PIC X VALUE ",".
+           03  CSV-COMMISSION    PIC ZZZZZ9.99.
+       01  WS-CSV-TOTAL-LINE.
+           03                    PIC X(8) VALUE "TOTAL".
+           03                    PIC X VALUE ",".
+           03                    PIC X(20) VALUE SPACES.
+           03                    PIC X VALUE ",".
+           03  CSV-GRAND-TOTAL   PIC Z(9)9.99.
+           03                    PIC X VALUE ",".
+           03  CSV-GRAND-COMMISSION PIC Z(9)9.99.
+      *WS-REGION-KNOWN tracks whether the currently open region (if
+      *any) was a recognized one, so END-OF-REGION does not fire for
+      *a region that was never really opened
+       01  WS-REGION-KNOWN PIC 9 VALUE 0.
+           88  REGION-KNOWN         VALUE 1.
+       01  WS-REGION-EXCEPTION-LINE.
+           03              PIC X(8) VALUE "REGION: ".
+           03  RE-REGION   PIC X.
+           03              PIC X(3) VALUE SPACES.
+           03              PIC X(6) VALUE "NAME: ".
+           03  RE-NAME     PIC X(20).
+           03              PIC X(3) VALUE SPACES.
+           03              PIC X(7) VALUE "SALES: ".
+           03  RE-SALES    PIC ZZZ,ZZ9.99.
+
+      *WS-REGION-TABLE-COUNT/WS-REG-TABLE replace the original fixed
+      *OCCURS 4 region table with a table loaded at run time by
+      *LOAD-REGION-TABLE, so the region list is no longer hardcoded
+       01  WS-REGION-TABLE-COUNT PIC 99 VALUE 0.
+       01  WS-REG-TABLE.
+           03  WS-REG      OCCURS 1 TO 20 TIMES
+                            DEPENDING ON WS-REGION-TABLE-COUNT
+                            INDEXED BY REGION-IX.
                05  WS-LETTER PIC X.
                05  WS-REGION PIC X(8).
+
+      *Fallback region table, used only when RegionTable.dat is
+      *missing or empty, preserving the program's original behaviour
+       01  WS-DEFAULT-REGION-INIT.
+           03              PIC X(18) VALUE "EEASTERN NNORTHERN".
+           03              PIC X(18) VALUE "SSOUTHERNWWESTERN ".
+       01  WS-DEFAULT-REGION-REDEF REDEFINES WS-DEFAULT-REGION-INIT.
+           03  WS-DEFAULT-ENTRY OCCURS 4.
+               05  WS-DEFAULT-LETTER PIC X.
+               05  WS-DEFAULT-REGION PIC X(8).
        01  WS-REGN         VALUE LOW-VALUES.
            03  WS-RG       PIC X.
            03              PIC X(7).
@@ -40,6 +166,13 @@
        01  WS-TOTALS         COMP VALUE LOW-VALUES.
            03  WS-REGION-TOT     PIC 9(8)V99.
            03  WS-GRAND-TOT      PIC 9(10)V99.
+           03  WS-REGION-COMMISSION-TOT PIC 9(8)V99.
+           03  WS-GRAND-COMMISSION-TOT  PIC 9(10)V99.
+
+      *WS-COMMISSION-RATE applies to IN-SALES to produce the new
+      *sales-commission column on the detail line
+       01  WS-COMMISSION-RATE   PIC V99 VALUE .05.
+       01  WS-COMMISSION-AMOUNT PIC 9(8)V99.
        01  WS-HEADING-LINE.
            03                    PIC X(20) VALUE "       REPORT DATED ".
            03  WS-PRINT-DATE     PIC 9999/99/99.
@@ -49,10 +182,12 @@
            03                    PIC X(8) VALUE "REGION:".
            03  WS-PRINT-REGION   PIC X(8).
        01  WS-DETAIL.
-      *    d) Add spacing on the detail line to move the name file 
+      *    d) Add spacing on the detail line to move the name file
       *       by 20 characters
            03  WS-PRINT-NAME     PIC X(40).
            03  WS-PRINT-SALES    PIC ZZZ,ZZ9.99.
+           03                    PIC X(3) VALUE SPACES.
+           03  WS-PRINT-COMMISSION PIC ZZZ,ZZ9.99.
        01  WS-SPACES             PIC X(132) VALUE SPACES.
        01  WS-REGION-END-LINE.
            03                    PIC X(20) VALUE SPACES.
@@ -60,10 +195,23 @@
                            "TOTALS FOR THIS REGION ARE ".
            03  WS-PRINT-REGION-TOTAL
                                  PIC ZZ,ZZZ,ZZ9.99.
+           03                    PIC X VALUE SPACES.
+           03  WS-PRINT-VARIANCE-LABEL PIC X(10) VALUE SPACES.
+           03  WS-PRINT-VARIANCE-PCT PIC -ZZ9.99.
+       01  WS-REGION-COMMISSION-LINE.
+           03                    PIC X(20) VALUE SPACES.
+           03                    PIC X(27) VALUE
+                           "REGION COMMISSION TOTAL IS ".
+           03  WS-PRINT-REGION-COMMISSION
+                                 PIC ZZ,ZZZ,ZZ9.99.
        01  WS-FINAL-LINE.
            03                    PIC X(20) VALUE SPACES.
            03                    PIC X(20) VALUE "GRAND TOTAL ".
            03  WS-PRINT-GRAND-TOTAL PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-FINAL-COMMISSION-LINE.
+           03                    PIC X(20) VALUE SPACES.
+           03                    PIC X(20) VALUE "GRAND COMMISSION ".
+           03  WS-PRINT-GRAND-COMMISSION PIC Z,ZZZ,ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
        PROG.
            PERFORM INIT-PARA 
@@ -71,9 +219,15 @@
            PERFORM END-PARA
            .
        INIT-PARA.
-           DISPLAY "PRINT PROGRAM STARTING" 
+           DISPLAY "PRINT PROGRAM STARTING"
+           PERFORM LOAD-REGION-TABLE
+           PERFORM LOAD-REGION-HISTORY
            OPEN INPUT  INFILE
-                OUTPUT PRINTFILE 
+                OUTPUT PRINTFILE
+                OUTPUT REGIONEXCEPTIONS
+                OUTPUT CSVREPORT
+                OUTPUT PRIORPERIODOUT
+           WRITE CSVREPORTLINE FROM WS-CSV-HEADER-LINE
            ACCEPT WS-DATE FROM DATE YYYYMMDD
            MOVE WS-DATE to WS-EDITED-DATE 
            DISPLAY "Date is " WS-EDITED-DATE 
@@ -88,29 +242,67 @@
            .
        END-PARA.
            IF WS-RECORD-CNT = 0
-               DISPLAY "NO RECORDS ON INPUT FILE!" 
-           END-IF    
-           PERFORM END-OF-REGION 
-           MOVE WS-GRAND-TOT TO WS-PRINT-GRAND-TOTAL 
-           WRITE PRINTREC FROM WS-FINAL-LINE AFTER 4 
+               DISPLAY "NO RECORDS ON INPUT FILE!"
+           END-IF
+           IF REGION-KNOWN
+               PERFORM END-OF-REGION
+           END-IF
+           MOVE WS-GRAND-TOT TO WS-PRINT-GRAND-TOTAL
+           WRITE PRINTREC FROM WS-FINAL-LINE AFTER 4
+           MOVE WS-GRAND-COMMISSION-TOT TO WS-PRINT-GRAND-COMMISSION
+           WRITE PRINTREC FROM WS-FINAL-COMMISSION-LINE AFTER 1
+           MOVE WS-GRAND-TOT TO CSV-GRAND-TOTAL
+           MOVE WS-GRAND-COMMISSION-TOT TO CSV-GRAND-COMMISSION
+           WRITE CSVREPORTLINE FROM WS-CSV-TOTAL-LINE
+           PERFORM RECONCILE-CONTROL-TOTALS
            CLOSE INFILE
-                 PRINTFILE 
+                 PRINTFILE
+                 REGIONEXCEPTIONS
+                 CSVREPORT
+                 PRIORPERIODOUT
 
            STOP RUN
            .
+
+      *-------------------------------------------------------------
+      *RECONCILE-CONTROL-TOTALS paragraph compares this run's
+      *WS-RECORD-CNT/WS-GRAND-TOT against the optional month-to-date
+      *ControlTotal.dat figures, when that file is present
+      *-------------------------------------------------------------
+       RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT CONTROLTOTAL
+           READ CONTROLTOTAL
+               AT END MOVE "YES" TO WS-CONTROL-TOTAL-EOF
+           END-READ
+           IF NOT CONTROL-TOTAL-EOF
+               IF CT-EXPECTED-COUNT = WS-RECORD-CNT
+                 AND CT-EXPECTED-TOTAL = WS-GRAND-TOT
+                   DISPLAY "CONTROL TOTAL RECONCILIATION: MATCH"
+               ELSE
+                   DISPLAY "CONTROL TOTAL RECONCILIATION: MISMATCH"
+                   DISPLAY "  EXPECTED COUNT " CT-EXPECTED-COUNT
+                           " ACTUAL COUNT " WS-RECORD-CNT
+                   DISPLAY "  EXPECTED TOTAL " CT-EXPECTED-TOTAL
+                           " ACTUAL TOTAL " WS-GRAND-TOT
+               END-IF
+           END-IF
+           CLOSE CONTROLTOTAL
+           EXIT.
        PROCESS-REC.
            IF WS-LINE-CNT > 45
-                PERFORM WRITE-HEADINGS 
-           END-IF     
+                PERFORM WRITE-HEADINGS
+           END-IF
            IF IN-REGION UNEQUAL WS-RG
-             AND WS-REGN UNEQUAL LOW-VALUES
+             AND REGION-KNOWN
                PERFORM END-OF-REGION
            END-IF
            IF IN-REGION UNEQUAL WS-RG
-               PERFORM START-OF-REGION 
+               PERFORM START-OF-REGION
+           END-IF
+           IF REGION-KNOWN
+               ADD 1 TO WS-RECORD-CNT
+               PERFORM WRITE-DETAIL
            END-IF
-           ADD 1 TO WS-RECORD-CNT
-           PERFORM WRITE-DETAIL
            READ INFILE
                AT END MOVE "YES" TO WS-EOF
            END-READ
@@ -129,29 +321,164 @@
            .
        END-OF-REGION.
            MOVE WS-REGION-TOT TO WS-PRINT-REGION-TOTAL
+           PERFORM FIND-PRIOR-REGION-TOTAL
+           MOVE WS-RG TO PP-LETTER
+           MOVE WS-REGION-TOT TO PP-TOTAL
+           WRITE PRIORPERIODOUT-REC
            MOVE 0 TO WS-REGION-TOT
-      *    c) Adjust the number of blank lines after the region. 
+      *    c) Adjust the number of blank lines after the region.
            WRITE PRINTREC FROM WS-REGION-END-LINE AFTER 1
            ADD 1 TO WS-LINE-CNT
+           MOVE WS-REGION-COMMISSION-TOT TO WS-PRINT-REGION-COMMISSION
+           MOVE 0 TO WS-REGION-COMMISSION-TOT
+           WRITE PRINTREC FROM WS-REGION-COMMISSION-LINE AFTER 1
+           ADD 1 TO WS-LINE-CNT
            .
        START-OF-REGION.
-           SEARCH ALL WS-REG
-               AT END DISPLAY "UNKNOWN REGION " IN-REGION
-                      CLOSE INFILE
-                            PRINTFILE
-                      STOP RUN
+           SET REGION-IX TO 1
+           MOVE 1 TO WS-REGION-KNOWN
+           SEARCH WS-REG
+               AT END MOVE 0 TO WS-REGION-KNOWN
+                      PERFORM REPORT-REGION-EXCEPTION
                WHEN IN-REGION = WS-LETTER(REGION-IX)
                  MOVE WS-REGION(REGION-IX) TO WS-print-region
-           END-SEARCH      
+           END-SEARCH
            MOVE in-region to ws-regn
+           IF REGION-KNOWN
       *    b) Adjust the number of blank lines before the region.
-           WRITE PRINTREC FROM WS-REGION-START-LINE AFTER 1
-           ADD 1 TO WS-LINE-CNT
+               WRITE PRINTREC FROM WS-REGION-START-LINE AFTER 1
+               ADD 1 TO WS-LINE-CNT
+           END-IF
            .
+
+      *-------------------------------------------------------------
+      *REPORT-REGION-EXCEPTION paragraph logs a record whose region
+      *letter was not found in WS-REG-TABLE to RegionExceptions.rpt
+      *instead of stopping the run, so the rest of the file still
+      *gets processed
+      *-------------------------------------------------------------
+       REPORT-REGION-EXCEPTION.
+           DISPLAY "UNKNOWN REGION " IN-REGION
+           MOVE IN-REGION TO RE-REGION
+           MOVE IN-NAME TO RE-NAME
+           MOVE IN-SALES TO RE-SALES
+           WRITE REGIONEXCEPTIONLINE FROM WS-REGION-EXCEPTION-LINE
+           EXIT.
        WRITE-DETAIL.
            MOVE IN-NAME TO WS-PRINT-NAME
            MOVE IN-SALES TO WS-PRINT-SALES
       *    e) Add IN-Sales to the region and grand totals
+           ADD IN-SALES TO WS-REGION-TOT WS-GRAND-TOT
+           COMPUTE WS-COMMISSION-AMOUNT =
+               IN-SALES * WS-COMMISSION-RATE
+           ADD WS-COMMISSION-AMOUNT TO WS-REGION-COMMISSION-TOT
+                                        WS-GRAND-COMMISSION-TOT
+           MOVE WS-COMMISSION-AMOUNT TO WS-PRINT-COMMISSION
+           MOVE WS-PRINT-REGION TO CSV-REGION
+           MOVE IN-NAME TO CSV-NAME
+           MOVE IN-SALES TO CSV-SALES
+           MOVE WS-COMMISSION-AMOUNT TO CSV-COMMISSION
+           WRITE CSVREPORTLINE FROM WS-CSV-DETAIL-LINE
            WRITE PRINTREC FROM WS-DETAIL AFTER 1
            ADD 1 TO WS-LINE-CNT
            .
+
+      *-------------------------------------------------------------
+      *FIND-PRIOR-REGION-TOTAL paragraph looks up the just-closed
+      *region's prior-period total in WS-HIST-TABLE and, when found,
+      *prints the variance percentage on WS-REGION-END-LINE
+      *-------------------------------------------------------------
+       FIND-PRIOR-REGION-TOTAL.
+           MOVE SPACES TO WS-PRINT-VARIANCE-LABEL
+           MOVE 0 TO WS-PRINT-VARIANCE-PCT
+           MOVE 0 TO WS-PRIOR-TOTAL-FOUND
+           IF WS-HIST-TABLE-COUNT > 0
+               SET HIST-IX TO 1
+               SEARCH WS-HIST
+                   AT END CONTINUE
+                   WHEN WS-RG = WS-HIST-LETTER(HIST-IX)
+                       MOVE 1 TO WS-PRIOR-TOTAL-FOUND
+               END-SEARCH
+           END-IF
+           IF PRIOR-TOTAL-FOUND
+               MOVE "VS PRIOR: " TO WS-PRINT-VARIANCE-LABEL
+               IF WS-HIST-TOTAL(HIST-IX) = 0
+                   MOVE 0 TO WS-PRINT-VARIANCE-PCT
+               ELSE
+                   COMPUTE WS-VARIANCE-PCT ROUNDED =
+                       ((WS-REGION-TOT - WS-HIST-TOTAL(HIST-IX)) /
+                        WS-HIST-TOTAL(HIST-IX)) * 100
+                   MOVE WS-VARIANCE-PCT TO WS-PRINT-VARIANCE-PCT
+               END-IF
+           END-IF
+           EXIT.
+
+      *-------------------------------------------------------------
+      *LOAD-REGION-HISTORY paragraph reads the optional
+      *RegionHistory.dat (this program's own output from the prior
+      *run) into WS-HIST-TABLE for FIND-PRIOR-REGION-TOTAL to search
+      *-------------------------------------------------------------
+       LOAD-REGION-HISTORY.
+           MOVE 0 TO WS-HIST-TABLE-COUNT
+           MOVE "NO" TO WS-REGION-HISTORY-EOF
+           OPEN INPUT REGIONHISTORY
+           READ REGIONHISTORY
+               AT END MOVE "YES" TO WS-REGION-HISTORY-EOF
+           END-READ
+           PERFORM UNTIL REGION-HISTORY-EOF
+               IF WS-HIST-TABLE-COUNT >= 20
+                   DISPLAY "ERROR: History table full, cannot add "
+                       RH-LETTER
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-HIST-TABLE-COUNT
+               SET HIST-IX TO WS-HIST-TABLE-COUNT
+               MOVE RH-LETTER TO WS-HIST-LETTER(HIST-IX)
+               MOVE RH-TOTAL TO WS-HIST-TOTAL(HIST-IX)
+               READ REGIONHISTORY
+                   AT END MOVE "YES" TO WS-REGION-HISTORY-EOF
+               END-READ
+           END-PERFORM
+           CLOSE REGIONHISTORY
+           EXIT.
+
+      *-------------------------------------------------------------
+      *LOAD-REGION-TABLE paragraph reads RegionTable.dat, an optional
+      *maintenance file of letter/region-name pairs, into WS-REG-TABLE
+      *so the region list can be updated without a recompile; if the
+      *file is missing or empty the original four regions are used
+      *-------------------------------------------------------------
+       LOAD-REGION-TABLE.
+           MOVE 0 TO WS-REGION-TABLE-COUNT
+           MOVE "NO" TO WS-REGION-MAINT-EOF
+           OPEN INPUT REGIONMAINTENANCE
+           READ REGIONMAINTENANCE
+               AT END MOVE "YES" TO WS-REGION-MAINT-EOF
+           END-READ
+           PERFORM UNTIL REGION-MAINT-EOF
+               IF WS-REGION-TABLE-COUNT >= 20
+                   DISPLAY "ERROR: Region table full, cannot add "
+                       RM-LETTER
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-REGION-TABLE-COUNT
+               SET REGION-IX TO WS-REGION-TABLE-COUNT
+               MOVE RM-LETTER TO WS-LETTER(REGION-IX)
+               MOVE RM-REGION TO WS-REGION(REGION-IX)
+               READ REGIONMAINTENANCE
+                   AT END MOVE "YES" TO WS-REGION-MAINT-EOF
+               END-READ
+           END-PERFORM
+           CLOSE REGIONMAINTENANCE
+
+           IF WS-REGION-TABLE-COUNT = 0
+               MOVE 4 TO WS-REGION-TABLE-COUNT
+               PERFORM VARYING REGION-IX FROM 1 BY 1
+                   UNTIL REGION-IX > 4
+                   MOVE WS-DEFAULT-LETTER(REGION-IX) TO
+                       WS-LETTER(REGION-IX)
+                   MOVE WS-DEFAULT-REGION(REGION-IX) TO
+                       WS-REGION(REGION-IX)
+               END-PERFORM
+           END-IF
+           EXIT.
