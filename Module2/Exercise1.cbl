@@ -3,19 +3,18 @@
        author.         Van Nguyen.
        date-written.   2020-05-13.
        date-compiled.   2020-05-13.
-       
+
        environment division.
        configuration section.
        source-computer.    Desktop.
        object-computer.    Desktop.
        input-output section.
        file-control.
-           Select infile assign 
-           "C:\Van\Training\COBOL\AlgonquinCollege\DataFiles\DataIn.dat"
-      -    .                                                            
-           Select outfile assign 
-           "C:\Van\Training\COBOL\AlgonquinCollege\DataFiles\DataOut.dat
-      -    "".
+           Select infile assign
+           "C:\Van\Training\COBOL\AlgonquinCollege\DataFiles\DataIn.dat".
+           Select outfile assign
+           "C:\Van\Training\COBOL\AlgonquinCollege\DataFiles\DataOu
+      -    "t.dat".
        data division.
        file section.
        fd infile.
@@ -25,20 +24,55 @@
        working-storage section.
        01 work-field       pic x(20).
        01 counter-field    pic 99.
-       linkage section.
-       01 ls-field         pic x(10).
+
+      *ws-eof signals the end of infile so 010-read-write can loop
+      *until the whole file has been copied instead of reading just
+      *one record
+       01 ws-eof           pic 9 value 0.
+           88 end-of-file        value 1.
+
+      *ws-record-count tallies how many records were actually copied,
+      *displayed at close-out so the run can be checked against
+      *DataIn.dat's own record count
+       01 ws-record-count  pic 9(6) value 0.
+
+      *ws-field is the field mask this routine filters infile-record
+      *by: ws-start-pos/ws-field-length pick the substring of
+      *infile-record copied into outfile-record; left at zero,
+      *ws-field-length defaults to the original full 80-column
+      *straight copy
+       01 ws-field         pic x(10).
+       01 ws-field-mask redefines ws-field.
+           03 ws-start-pos      pic 9(5) value 0.
+           03 ws-field-length   pic 9(5) value 0.
+
        procedure division.
        001-Main section.
        001-begin.
            open input infile
            open output outfile
-           perform 010-read-write
+           move 0 to ws-eof
+           move 0 to ws-record-count
+           read infile
+               at end set end-of-file to true
+           end-read
+           perform 010-read-write until end-of-file
            close infile outfile
-           stop run.
+           display "RECORDS COPIED: " ws-record-count
+           goback.
        010-read-write section.
        010-begin.
-           read infile
-           move infile-record to outfile-record
+           if ws-field-length > 0
+               move spaces to outfile-record
+               move infile-record(ws-start-pos : ws-field-length)
+                   to outfile-record(1 : ws-field-length)
+           else
+               move infile-record to outfile-record
+           end-if
            write outfile-record
-           display outfile-record.
+           display outfile-record
+           add 1 to ws-record-count
+           read infile
+               at end set end-of-file to true
+           end-read.
        end program Exercise1.
