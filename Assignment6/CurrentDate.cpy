@@ -0,0 +1,8 @@
+      *CurrentDate holds today's date (from ACCEPT ... FROM DATE
+      *YYYYMMDD) broken into year/month/day, used to build the
+      *"YYYY-MM-DD" string stamped into report headers. Shared by
+      *Exercise1 and Exercise4 so both build that string the same way.
+       01  CurrentDate.
+           03 CurrentYear                PIC 9(4).
+           03 CurrentMonth               PIC 99.
+           03 CurrentDay                 PIC 99.
