@@ -39,14 +39,11 @@
            88  end-of-file             VALUE 1.
            
        01 FileHeadingSalaryExpense.
-         03 FILLER           PIC X(36) VALUE 
+         03 FILLER           PIC X(36) VALUE
          "Salary expense for the week ending: ".
-         03 CurrDate             PIC 9(10).
-         
-       01 CurrentDate.
-         03 CurrentYear      PIC 9(4).
-         03 CurrentMonth     PIC 99.
-         03 CurrentDay       PIC 99.
+         03 CurrDate             PIC X(10).
+
+       COPY CurrentDate.
        
        01  WS-StoreNumber                 PIC X(8).
        01  WS-Position                     PIC X(20).
