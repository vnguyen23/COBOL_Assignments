@@ -0,0 +1,313 @@
+      *Initialize values
+      *Variables level other than 1 are in B area
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconcile as "Reconcile".
+
+      *Reconcile reads the same WeeklySalary feed Exercise1 and
+      *Exercise4 both process and totals it two ways: once using
+      *Exercise1's current per-store/per-job-code rules, and once
+      *using Exercise4's original hardcoded Store #1/#2/#3 rules.
+      *Any store or job-code combination that comes out different
+      *between the two is flagged instead of silently drifting.
+      *Note: Exercise4 spells its Salesperson 88-level "Saleperson";
+      *the value ("S") is identical, so that naming drift alone does
+      *not cause a dollar mismatch here, but it is flagged below as
+      *a maintenance item.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select WeeklySalary assign
+           "C:\DataFiles\Assignment#6_WeeklySalaryDataFile.dat"
+           organization is line sequential.
+
+           select ReconcileReport assign
+           "C:\DataFiles\Reconciliation.rpt"
+           organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       fd WeeklySalary.
+      *********EmployeeSalary record, length 59 characters*********
+       01  EmployeeSalary.
+           03    EmployeeID             PIC X(4).
+           03    JobCode                PIC X.
+               88  Manager              VALUE "M".
+               88  Salesperson          VALUE "S".
+               88  Administration       VALUE "A".
+               88  Custodial-Staff      VALUE "C".
+           03    LastName               PIC X(14).
+           03    FirstName              PIC X(14).
+           03    StartDate              PIC X(8).
+           03    StoreNumber            PIC X(4).
+           03    WklySalary             PIC 9(4)V99.
+           03    SaleAmount             PIC 9(6)V99.
+      ********End of EmployeeSalary record**************************
+
+       fd ReconcileReport.
+       01  ReconcileLine                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE               PIC 9 VALUE 0.
+           88  end-of-file              VALUE 1.
+
+      *Exercise4 only ever tests StoreNumber against "0001", "0002",
+      *and "0003"; any other store silently falls through its IF
+      *chain and is never totalled there
+       01  WS-Exercise4-Known-Store     PIC 9 VALUE 0.
+           88  Exercise4-Known-Store    VALUE 1.
+
+      *Store table, keyed by StoreNumber, carrying both programs'
+      *totals side by side for comparison
+       01  WS-Store-Table-Count         PIC 99 VALUE ZEROS.
+       01  WS-Store-Table.
+           03  WS-Store-Entry            OCCURS 1 TO 20 TIMES
+                                          DEPENDING ON
+                                          WS-Store-Table-Count
+                                          INDEXED BY Store-Ix.
+               05  WS-Store-Number       PIC X(4).
+               05  WS-E1-M-Total         PIC 9(4)V99 VALUE ZEROS.
+               05  WS-E1-S-Total         PIC 9(4)V99 VALUE ZEROS.
+               05  WS-E1-A-Total         PIC 9(4)V99 VALUE ZEROS.
+               05  WS-E1-C-Total         PIC 9(4)V99 VALUE ZEROS.
+               05  WS-E4-M-Total         PIC 9(4)V99 VALUE ZEROS.
+               05  WS-E4-S-Total         PIC 9(4)V99 VALUE ZEROS.
+               05  WS-E4-A-Total         PIC 9(4)V99 VALUE ZEROS.
+               05  WS-E4-C-Total         PIC 9(4)V99 VALUE ZEROS.
+
+       01  WS-Diff                      PIC S9(4)V99.
+
+       01  WS-Report-Heading.
+           03  FILLER PIC X(38) VALUE
+               "Exercise1 vs Exercise4 reconciliation".
+
+       01  WS-Report-Drift-Note-1.
+           03  FILLER PIC X(51) VALUE
+               "NOTE: Exercise4 spells its Salesperson 88-level as ".
+           03  FILLER PIC X(29) VALUE "Saleperson (same value, ".
+
+       01  WS-Report-Drift-Note-2.
+           03  FILLER PIC X(22) VALUE "cosmetic drift only).".
+
+       01  WS-Report-Store-Line.
+           03  FILLER                   PIC X(8)  VALUE "STORE #".
+           03  RL-StoreNumber           PIC X(4).
+           03  FILLER                   PIC X(4)  VALUE SPACES.
+           03  RL-Status                PIC X(30).
+
+       01  WS-Report-Detail-Line.
+           03  FILLER                   PIC X(4)  VALUE SPACES.
+           03  RL-JobCode               PIC X(12).
+           03  FILLER                   PIC X(4)  VALUE "E1: ".
+           03  RL-E1-Total              PIC Z(3)9.99.
+           03  FILLER                   PIC X(4)  VALUE "E4: ".
+           03  RL-E4-Total              PIC Z(3)9.99.
+           03  FILLER                   PIC X(4)  VALUE "  = ".
+           03  RL-Match                 PIC X(9).
+
+       01  WS-Report-Unhandled-Line.
+           03  FILLER                   PIC X(4)  VALUE SPACES.
+           03  FILLER                   PIC X(56) VALUE
+               "Exercise4 does not process this store number at all.".
+
+       PROCEDURE DIVISION.
+       main-program.
+           perform open-file
+           perform read-file until end-of-file
+           perform close-file
+           perform compare-and-report
+
+           stop run.
+
+      *-------------------------------------------------------------
+      *open-file paragraph opens the shared input and the
+      *reconciliation report
+      *-------------------------------------------------------------
+       open-file.
+           open input WeeklySalary
+                output ReconcileReport
+           exit.
+
+      *-------------------------------------------------------------
+      *read-file paragraph reads WeeklySalary sequentially, totalling
+      *each record both the Exercise1 way and the Exercise4 way
+      *-------------------------------------------------------------
+       read-file.
+           read WeeklySalary
+               at end set end-of-file to true
+           end-read
+           if not end-of-file
+               perform calculate-exercise1-style
+               perform calculate-exercise4-style
+           end-if
+           exit.
+
+      *-------------------------------------------------------------
+      *find-or-add-store paragraph looks up StoreNumber in
+      *WS-Store-Table, adding a new entry the first time a store is
+      *seen, exactly as Exercise1's own store table does
+      *-------------------------------------------------------------
+       find-or-add-store.
+           set Store-Ix to 1
+           search WS-Store-Entry
+               at end
+                   if WS-Store-Table-Count >= 20
+                       display "ERROR: Store table full, cannot add "
+                           StoreNumber
+                       stop run
+                   end-if
+                   add 1 to WS-Store-Table-Count
+                   set Store-Ix to WS-Store-Table-Count
+                   move StoreNumber to WS-Store-Number(Store-Ix)
+               when WS-Store-Number(Store-Ix) = StoreNumber
+                   continue
+           end-search
+           exit.
+
+      *-------------------------------------------------------------
+      *calculate-exercise1-style paragraph totals salary the way
+      *Exercise1 does today: every store/job-code is counted
+      *-------------------------------------------------------------
+       calculate-exercise1-style.
+           perform find-or-add-store
+           if Manager
+               add WklySalary to WS-E1-M-Total(Store-Ix)
+           else
+               if Salesperson
+                   add WklySalary to WS-E1-S-Total(Store-Ix)
+               else
+                   if Administration
+                       add WklySalary to WS-E1-A-Total(Store-Ix)
+                   else
+                       if Custodial-Staff
+                           add WklySalary to WS-E1-C-Total(Store-Ix)
+                       end-if
+                   end-if
+               end-if
+           end-if
+           exit.
+
+      *-------------------------------------------------------------
+      *calculate-exercise4-style paragraph totals salary the way
+      *Exercise4 does today: only StoreNumber 0001/0002/0003 is
+      *recognized at all, matching its hardcoded IF chain
+      *-------------------------------------------------------------
+       calculate-exercise4-style.
+           move 0 to WS-Exercise4-Known-Store
+           if StoreNumber = "0001" or StoreNumber = "0002"
+               or StoreNumber = "0003"
+               set Exercise4-Known-Store to true
+           end-if
+           if Exercise4-Known-Store
+               perform find-or-add-store
+               if Manager
+                   add WklySalary to WS-E4-M-Total(Store-Ix)
+               else
+                   if Salesperson
+                       add WklySalary to WS-E4-S-Total(Store-Ix)
+                   else
+                       if Administration
+                           add WklySalary to WS-E4-A-Total(Store-Ix)
+                       else
+                           if Custodial-Staff
+                               add WklySalary to
+                                   WS-E4-C-Total(Store-Ix)
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+           exit.
+
+      *-------------------------------------------------------------
+      *close-file paragraph closes WeeklySalary
+      *-------------------------------------------------------------
+       close-file.
+           close WeeklySalary
+           exit.
+
+      *-------------------------------------------------------------
+      *compare-and-report paragraph writes the reconciliation report,
+      *comparing Exercise1's and Exercise4's totals store by store
+      *and job-code by job-code
+      *-------------------------------------------------------------
+       compare-and-report.
+           write ReconcileLine from WS-Report-Heading
+           write ReconcileLine from WS-Report-Drift-Note-1
+           write ReconcileLine from WS-Report-Drift-Note-2
+
+           perform varying Store-Ix from 1 by 1
+               until Store-Ix > WS-Store-Table-Count
+               move WS-Store-Number(Store-Ix) to RL-StoreNumber
+               move SPACES to RL-Status
+               write ReconcileLine from WS-Report-Store-Line
+                   after advancing 1 line
+
+               if WS-Store-Number(Store-Ix) = "0001"
+                   or WS-Store-Number(Store-Ix) = "0002"
+                   or WS-Store-Number(Store-Ix) = "0003"
+                   perform report-job-code-line
+               else
+                   write ReconcileLine from WS-Report-Unhandled-Line
+               end-if
+           end-perform
+
+           close ReconcileReport
+           exit.
+
+      *-------------------------------------------------------------
+      *report-job-code-line paragraph writes one comparison line per
+      *job code for the current store
+      *-------------------------------------------------------------
+       report-job-code-line.
+           move "Management" to RL-JobCode
+           move WS-E1-M-Total(Store-Ix) to RL-E1-Total
+           move WS-E4-M-Total(Store-Ix) to RL-E4-Total
+           compute WS-Diff = WS-E1-M-Total(Store-Ix) -
+               WS-E4-M-Total(Store-Ix)
+           if WS-Diff = 0
+               move "MATCH" to RL-Match
+           else
+               move "MISMATCH" to RL-Match
+           end-if
+           write ReconcileLine from WS-Report-Detail-Line
+
+           move "Sales" to RL-JobCode
+           move WS-E1-S-Total(Store-Ix) to RL-E1-Total
+           move WS-E4-S-Total(Store-Ix) to RL-E4-Total
+           compute WS-Diff = WS-E1-S-Total(Store-Ix) -
+               WS-E4-S-Total(Store-Ix)
+           if WS-Diff = 0
+               move "MATCH" to RL-Match
+           else
+               move "MISMATCH" to RL-Match
+           end-if
+           write ReconcileLine from WS-Report-Detail-Line
+
+           move "Admin" to RL-JobCode
+           move WS-E1-A-Total(Store-Ix) to RL-E1-Total
+           move WS-E4-A-Total(Store-Ix) to RL-E4-Total
+           compute WS-Diff = WS-E1-A-Total(Store-Ix) -
+               WS-E4-A-Total(Store-Ix)
+           if WS-Diff = 0
+               move "MATCH" to RL-Match
+           else
+               move "MISMATCH" to RL-Match
+           end-if
+           write ReconcileLine from WS-Report-Detail-Line
+
+           move "Custodial" to RL-JobCode
+           move WS-E1-C-Total(Store-Ix) to RL-E1-Total
+           move WS-E4-C-Total(Store-Ix) to RL-E4-Total
+           compute WS-Diff = WS-E1-C-Total(Store-Ix) -
+               WS-E4-C-Total(Store-Ix)
+           if WS-Diff = 0
+               move "MATCH" to RL-Match
+           else
+               move "MISMATCH" to RL-Match
+           end-if
+           write ReconcileLine from WS-Report-Detail-Line
+
+           exit.
+
+       END PROGRAM Reconcile.
