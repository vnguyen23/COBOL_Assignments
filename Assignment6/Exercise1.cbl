@@ -10,14 +10,52 @@
            "C:\DataFiles\Assignment#6_WeeklySalaryDataFile.dat"  
            organization is line sequential.
            
-           select GiftList assign 
+           select GiftList assign
            "C:\DataFiles\SalespersonRecognition.rpt"
            organization is line sequential.
-           
+
+      *GiftListDetail accumulates unsorted high-performer entries as
+      *they are found; GiftListSorted is the SORT verb's output, fed
+      *into GiftList behind the header at the end of the run so the
+      *final report comes out sorted alphabetically by last name
+           select GiftListDetail assign
+           "C:\DataFiles\SalespersonRecognitionDetail.dat"
+           organization is line sequential.
+
+           select GiftListSorted assign
+           "C:\DataFiles\SalespersonRecognitionSorted.dat"
+           organization is line sequential.
+
+           select SortWorkFile assign
+           "C:\DataFiles\SalespersonRecognitionWork.tmp".
+
+
            select SalaryExpense assign
            "C:\DataFiles\SalaryExpense.rpt"
            organization is line sequential.
-           
+
+           select JobCodeExceptions assign
+           "C:\DataFiles\JobCodeExceptions.rpt"
+           organization is line sequential.
+
+           select optional RecognitionControl assign
+           "C:\DataFiles\RecognitionControl.dat"
+           organization is line sequential.
+
+           select optional CheckpointFile assign
+           "C:\DataFiles\PayrollCheckpoint.dat"
+           organization is line sequential.
+
+      *YtdSalary accumulates each store/job-code's salary total across
+      *every payroll run, read-add-rewrite style, so it survives from
+      *week to week instead of resetting with WS-Store-Table
+           select YtdSalary assign
+           "C:\DataFiles\YtdSalary.dat"
+           organization is indexed
+           access is dynamic
+           record key is YTD-Key
+           file status is WS-YTD-Status.
+
        DATA DIVISION.
        FILE SECTION.
        fd WeeklySalary.
@@ -39,21 +77,87 @@
       
        fd  GiftList.
       ********HighPerforming record, length 52 characters***********
-       01  HighPerforming. 
+       01  HighPerforming.
            03    HPLastName             PIC X(19).
            03    HPFirstName            PIC X(19).
            03    HPStoreNumber          PIC X(14).
-      ********End of HighPerforming record***************************  
-      
+      ********End of HighPerforming record***************************
+
+       fd GiftListDetail.
+      ********HighPerformingDetail record, unsorted, length 52********
+       01  HighPerformingDetail.
+           03    HPD-LastName           PIC X(19).
+           03    HPD-FirstName          PIC X(19).
+           03    HPD-StoreNumber        PIC X(14).
+      ********End of HighPerformingDetail record***********************
+
+       fd GiftListSorted.
+      ********HighPerformingSorted record, SORT's output, length 52***
+       01  HighPerformingSorted.
+           03    HPS-LastName           PIC X(19).
+           03    HPS-FirstName          PIC X(19).
+           03    HPS-StoreNumber        PIC X(14).
+      ********End of HighPerformingSorted record************************
+
+       SD  SortWorkFile.
+      ********SortWorkRecord, the SORT verb's work record, length 52***
+       01  SortWorkRecord.
+           03    SW-LastName            PIC X(19).
+           03    SW-FirstName           PIC X(19).
+           03    SW-StoreNumber         PIC X(14).
+      ********End of SortWorkRecord*************************************
+
        fd SalaryExpense.
-      ********SalaryExp record, length 47 characters*****************   
+      ********SalaryExp record, length 50 characters*****************
        01  SalaryExp.
            03    SE-JobCode             PIC X(15).
-           03    SE-WklySalary          PIC Z9(3).99.
-           03    FILLER                 PIC X(25) VALUE SPACES.
+           03    SE-WklySalary          PIC Z(6)9.99.
+           03    FILLER                 PIC X(3) VALUE SPACES.
+           03    SE-Headcount           PIC ZZ9.
+           03    FILLER                 PIC X(19) VALUE SPACES.
       *********End of SalaryExprecord********************************
-       
+
+       fd JobCodeExceptions.
+      ********JobCodeException record, flags JobCode values this*****
+      ********program does not recognize******************************
+       01  JobCodeException.
+           03    JCE-EmployeeID         PIC X(4).
+           03    FILLER                 PIC X(2) VALUE SPACES.
+           03    JCE-JobCode            PIC X.
+           03    FILLER                 PIC X(2) VALUE SPACES.
+           03    JCE-LastName           PIC X(14).
+           03    FILLER                 PIC X(2) VALUE SPACES.
+           03    JCE-FirstName          PIC X(14).
+           03    FILLER                 PIC X(2) VALUE SPACES.
+           03    JCE-StoreNumber        PIC X(4).
+      ********End of JobCodeException record***************************
+
+       fd RecognitionControl.
+      ********RecognitionControlRecord holds the sale-amount cutoff***
+      ********for the recognition list, so it can be tuned without***
+      ********a recompile**********************************************
+       01  RecognitionControlRecord.
+           03    RC-Threshold           PIC 9(6)V99.
+
+       fd CheckpointFile.
+      ********CheckpointLine carries either a LASTID: header line or**
+      ********a STORE : detail line, written after every record so***
+      ********a crashed run can resume without rescanning from the***
+      ********top*********************************************************
+       01  CheckpointLine               PIC X(80).
+
+       fd YtdSalary.
+      ********YtdSalaryRecord, year-to-date total per store/job-code***
+       01  YtdSalaryRecord.
+           03    YTD-Key.
+               05    YTD-StoreNumber    PIC X(4).
+               05    YTD-JobCode        PIC X.
+           03    YTD-Total              PIC 9(7)V99.
+      ********End of YtdSalaryRecord*************************************
+
        WORKING-STORAGE SECTION.
+       01 WS-YTD-Status                 PIC XX.
+       01 WS-YTD-Key-Found              PIC 9 VALUE 0.
       ******Variables for header of file “SalespersonRecognition.rpt”**
        01 FileHeadingSalespersonRecognition. 
            03 FILLER                    PIC X(42) VALUE 
@@ -74,73 +178,289 @@
       
       *****Variables for header of file “SalaryExpense.rpt”********** 
        01  FileHeadingSalaryExpense.
-           03 FILLER                     PIC X(36) VALUE 
+           03 FILLER                     PIC X(36) VALUE
          "Salary expense for the week ending: ".
-           03 CurrDate                   PIC 9(10).
+           03 CurrDate                   PIC X(10).
       *****End variables for header of file “SalaryExpense.rpt”******
       
-      ******Total salary variables************************************
-       01  WS-Store1_M_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store1_S_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store1_A_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store1_C_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store2_M_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store2_S_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store2_A_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store2_C_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store3_M_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store3_S_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store3_A_Total             PIC 9(4)V99 value ZEROS.
-       01  WS-Store3_C_Total             PIC 9(4)V99 value ZEROS.
+      ******Store master table, keyed by StoreNumber, so a new store***
+      ******opening is just a new table entry instead of another******
+      ******hand-copied IF block***************************************
+       01  WS-Store-Table-Count          PIC 99 value ZEROS.
+       01  WS-Store-Table.
+           03  WS-Store-Entry             OCCURS 1 TO 20 TIMES
+                                           DEPENDING ON
+                                           WS-Store-Table-Count
+                                           INDEXED BY Store-Ix.
+               05  WS-Store-Number        PIC X(4).
+               05  WS-Store-M-Total       PIC 9(4)V99 value ZEROS.
+               05  WS-Store-S-Total       PIC 9(4)V99 value ZEROS.
+               05  WS-Store-A-Total       PIC 9(4)V99 value ZEROS.
+               05  WS-Store-C-Total       PIC 9(4)V99 value ZEROS.
+               05  WS-Store-Commission-Total
+                                          PIC 9(5)V99 value ZEROS.
+               05  WS-Store-M-Count       PIC 9(4) value ZEROS.
+               05  WS-Store-S-Count       PIC 9(4) value ZEROS.
+               05  WS-Store-A-Count       PIC 9(4) value ZEROS.
+               05  WS-Store-C-Count       PIC 9(4) value ZEROS.
       *****End of Total salary variables*****************************
+
+      *Commission rate applied to Salesperson SaleAmount
+       01  WS-Commission-Rate            PIC V99 value .05.
+       01  WS-Commission-Amount          PIC 9(5)V99.
+
+      *Grand total across every store, all job codes plus commission
+       01  WS-Grand-Total                PIC 9(7)V99.
       
-       01  CurrentDate.
-           03 CurrentYear                PIC 9(4).
-           03 CurrentMonth               PIC 99.
-           03 CurrentDay                 PIC 99.
-         
+       COPY CurrentDate.
+
        01  WS-END-OF-FILE                PIC 9 VALUE 0.
            88  end-of-file               VALUE 1.
-       01  WS-StoreNumber                PIC X(8).
-           
+       01  WS-StoreNumber                PIC X(12).
+
+      *Recognition threshold defaults to $100,000 and is overridden
+      *by RecognitionControl.dat when that file is present, so the
+      *cutoff can be tuned without a recompile
+       01  WS-Recognition-Threshold      PIC 9(6)V99 VALUE 100000.00.
+
+      *Checkpoint/restart support; CP-Last-EmployeeID of "DONE" means
+      *no restart is pending, either because there was never a prior
+      *checkpoint or because the prior run finished cleanly
+       01  WS-Checkpoint-EOF             PIC 9 VALUE 0.
+           88  Checkpoint-EOF            VALUE 1.
+       01  WS-Sorted-EOF                 PIC 9 VALUE 0.
+           88  Sorted-EOF                VALUE 1.
+       01  CP-Last-EmployeeID            PIC X(4) VALUE "DONE".
+
+       01  CP-Header-Record.
+           03  CP-Header-Tag             PIC X(7) VALUE "LASTID:".
+           03  CP-Header-EmployeeID      PIC X(4).
+           03  FILLER                    PIC X(69) VALUE SPACES.
+
+       01  CP-Store-Record.
+           03  CP-Store-Tag              PIC X(7) VALUE "STORE :".
+           03  CP-Rec-Store-Number       PIC X(4).
+           03  FILLER                    PIC X VALUE SPACE.
+           03  CP-Rec-M-Total            PIC 9(4)V99.
+           03  CP-Rec-S-Total            PIC 9(4)V99.
+           03  CP-Rec-A-Total            PIC 9(4)V99.
+           03  CP-Rec-C-Total            PIC 9(4)V99.
+           03  CP-Rec-Commission-Total   PIC 9(5)V99.
+           03  CP-Rec-M-Count            PIC 9(4).
+           03  CP-Rec-S-Count            PIC 9(4).
+           03  CP-Rec-A-Count            PIC 9(4).
+           03  CP-Rec-C-Count            PIC 9(4).
+           03  FILLER                    PIC X(21) VALUE SPACES.
+
+       01  CP-Read-Buffer                PIC X(80).
+       01  CP-Read-As-Header REDEFINES CP-Read-Buffer.
+           03  CPR-Tag                   PIC X(7).
+           03  CPR-EmployeeID            PIC X(4).
+           03  FILLER                    PIC X(69).
+       01  CP-Read-As-Store REDEFINES CP-Read-Buffer.
+           03  FILLER                    PIC X(7).
+           03  CPR-Store-Number          PIC X(4).
+           03  FILLER                    PIC X.
+           03  CPR-M-Total               PIC 9(4)V99.
+           03  CPR-S-Total               PIC 9(4)V99.
+           03  CPR-A-Total               PIC 9(4)V99.
+           03  CPR-C-Total               PIC 9(4)V99.
+           03  CPR-Commission-Total      PIC 9(5)V99.
+           03  CPR-M-Count               PIC 9(4).
+           03  CPR-S-Count               PIC 9(4).
+           03  CPR-A-Count               PIC 9(4).
+           03  CPR-C-Count               PIC 9(4).
+           03  FILLER                    PIC X(21).
+
        PROCEDURE DIVISION.
        main-program.
+           perform load-recognition-threshold
+           perform load-checkpoint
            perform open-file
-           perform write-header
-           perform read-file until end-of-file 
+           perform initiate-header
+           if CP-Last-EmployeeID = "DONE"
+               perform write-header
+           else
+               perform skip-to-checkpoint
+           end-if
+           perform read-file until end-of-file
            perform close-file
+           perform finalize-recognition-report
+           perform write-final-checkpoint
            stop run.
-           
+
       *-------------------------------------------------------------
-      *open-file paragraph opens all input and output files this 
-      *exercise works with 
+      *open-file paragraph opens all input and output files this
+      *exercise works with; a pending checkpoint means we are
+      *resuming a prior run, so the report files are extended
+      *instead of truncated
       *-------------------------------------------------------------
        open-file.
-           open input WeeklySalary 
-                output GiftList
-                output SalaryExpense
+           open input WeeklySalary
+           if CP-Last-EmployeeID = "DONE"
+               open output GiftListDetail
+                    output SalaryExpense
+                    output JobCodeExceptions
+           else
+               open extend GiftListDetail
+                    extend SalaryExpense
+                    extend JobCodeExceptions
+           end-if
+           perform open-ytd-salary
            exit.
-           
+
+      *-------------------------------------------------------------
+      *open-ytd-salary paragraph opens the YtdSalary indexed file
+      *I-O so existing keys can be read, added to, and rewritten; the
+      *first run of all creates the file since it does not exist yet
+      *-------------------------------------------------------------
+       open-ytd-salary.
+           open i-o YtdSalary
+           if WS-YTD-Status = "35"
+               open output YtdSalary
+               close YtdSalary
+               open i-o YtdSalary
+           end-if
+           exit.
+
       *-------------------------------------------------------------
-      *write-header psragraph writes headers for the output files 
-      *“SalespersonRecognition.rpt” and “SalaryExpense.rpt”
+      *load-checkpoint paragraph reads the optional
+      *PayrollCheckpoint.dat file left by a prior run, restoring the
+      *store totals and the last successfully processed EmployeeID
+      *so that run can be resumed instead of started over
+      *-------------------------------------------------------------
+       load-checkpoint.
+           move "DONE" to CP-Last-EmployeeID
+           move 0 to WS-Checkpoint-EOF
+           open input CheckpointFile
+           read CheckpointFile into CP-Read-Buffer
+               at end set Checkpoint-EOF to true
+           end-read
+           perform until Checkpoint-EOF
+               if CPR-Tag = "LASTID:"
+                   move CPR-EmployeeID to CP-Last-EmployeeID
+               else
+                   if CPR-Tag = "STORE :"
+                       add 1 to WS-Store-Table-Count
+                       move CPR-Store-Number to
+                           WS-Store-Number(WS-Store-Table-Count)
+                       move CPR-M-Total to
+                           WS-Store-M-Total(WS-Store-Table-Count)
+                       move CPR-S-Total to
+                           WS-Store-S-Total(WS-Store-Table-Count)
+                       move CPR-A-Total to
+                           WS-Store-A-Total(WS-Store-Table-Count)
+                       move CPR-C-Total to
+                           WS-Store-C-Total(WS-Store-Table-Count)
+                       move CPR-Commission-Total to
+                           WS-Store-Commission-Total
+                               (WS-Store-Table-Count)
+                       move CPR-M-Count to
+                           WS-Store-M-Count(WS-Store-Table-Count)
+                       move CPR-S-Count to
+                           WS-Store-S-Count(WS-Store-Table-Count)
+                       move CPR-A-Count to
+                           WS-Store-A-Count(WS-Store-Table-Count)
+                       move CPR-C-Count to
+                           WS-Store-C-Count(WS-Store-Table-Count)
+                   end-if
+               end-if
+               read CheckpointFile into CP-Read-Buffer
+                   at end set Checkpoint-EOF to true
+               end-read
+           end-perform
+           close CheckpointFile
+           exit.
+
+      *-------------------------------------------------------------
+      *skip-to-checkpoint paragraph fast-forwards WeeklySalary past
+      *the last record a prior run already finished processing; if
+      *that record can no longer be found the file is treated as
+      *exhausted and the report totals already restored are written
+      *-------------------------------------------------------------
+       skip-to-checkpoint.
+           perform until end-of-file or EmployeeID = CP-Last-EmployeeID
+               read WeeklySalary
+                   at end set end-of-file to true
+               end-read
+           end-perform
+           if end-of-file
+               perform write-salary-expense-to-file
+           end-if
+           exit.
+
+      *-------------------------------------------------------------
+      *write-checkpoint paragraph snapshots the last processed
+      *EmployeeID and the in-flight store totals after every record,
+      *so a run that is interrupted can resume close to where it
+      *stopped instead of from the beginning
+      *-------------------------------------------------------------
+       write-checkpoint.
+           open output CheckpointFile
+           move EmployeeID to CP-Header-EmployeeID
+           write CheckpointLine from CP-Header-Record
+           perform varying Store-Ix from 1 by 1
+               until Store-Ix > WS-Store-Table-Count
+               move WS-Store-Number(Store-Ix) to CP-Rec-Store-Number
+               move WS-Store-M-Total(Store-Ix) to CP-Rec-M-Total
+               move WS-Store-S-Total(Store-Ix) to CP-Rec-S-Total
+               move WS-Store-A-Total(Store-Ix) to CP-Rec-A-Total
+               move WS-Store-C-Total(Store-Ix) to CP-Rec-C-Total
+               move WS-Store-Commission-Total(Store-Ix) to
+                   CP-Rec-Commission-Total
+               move WS-Store-M-Count(Store-Ix) to CP-Rec-M-Count
+               move WS-Store-S-Count(Store-Ix) to CP-Rec-S-Count
+               move WS-Store-A-Count(Store-Ix) to CP-Rec-A-Count
+               move WS-Store-C-Count(Store-Ix) to CP-Rec-C-Count
+               write CheckpointLine from CP-Store-Record
+           end-perform
+           close CheckpointFile
+           exit.
+
+      *-------------------------------------------------------------
+      *write-final-checkpoint paragraph marks the checkpoint DONE at
+      *the end of a clean run, so the next run starts fresh instead
+      *of looking like a restart
+      *-------------------------------------------------------------
+       write-final-checkpoint.
+           open output CheckpointFile
+           move "DONE" to CP-Header-EmployeeID
+           write CheckpointLine from CP-Header-Record
+           close CheckpointFile
+           exit.
+
+      *-------------------------------------------------------------
+      *load-recognition-threshold paragraph reads the optional
+      *RecognitionControl.dat control record and, if present, uses
+      *it to override WS-Recognition-Threshold's $100,000 default
+      *-------------------------------------------------------------
+       load-recognition-threshold.
+           open input RecognitionControl
+           read RecognitionControl
+               at end
+                   continue
+               not at end
+                   move RC-Threshold to WS-Recognition-Threshold
+           end-read
+           close RecognitionControl
+           exit.
+
+      *-------------------------------------------------------------
+      *write-header paragraph writes the header for "SalaryExpense.
+      *rpt"; the "SalespersonRecognition.rpt" header is written by
+      *finalize-recognition-report once the sorted detail is ready.
+      *CurrDate for both headers is populated by initiate-header,
+      *called once from main-program regardless of whether this is a
+      *fresh run or a checkpoint restart, so the recognition report's
+      *date is always set even when write-header itself is skipped
       *-------------------------------------------------------------
        write-header.
-           perform initiate-header
-           *>write header of file “SalespersonRecognition.rpt”
-           write HighPerforming from FileHeadingSalespersonRecognition  
-           write HighPerforming from DataHeading-01 after advancing 1 
-           line
-           write HighPerforming from DataHeading-02
-           write HighPerforming from DataHeading-01
-       
-           *>write header of file “SalaryExpense.rpt”
            write SalaryExp from FileHeadingSalaryExpense
-           
+
            exit.
-           
+
       *-------------------------------------------------------------
-      *read-file paragraph read the input file sequentially; 
+      *read-file paragraph read the input file sequentially;
       *after reading each record:
       *- calls select-and-write-high-performing-sales-people paragraph
       *- calls calculate-salary-expense paragraph
@@ -148,23 +468,27 @@
       *-------------------------------------------------------------
        read-file.
            read WeeklySalary
-               at end    
+               at end
                    set end-of-file to true
                    perform write-salary-expense-to-file
            end-read
-           perform select-and-write-high-performing-sales-people        
-           perform calculate-salary-expense
-      
+           if not end-of-file
+               perform select-and-write-high-performing-sales-people
+               perform calculate-salary-expense
+               perform write-checkpoint
+           end-if
+
            exit.
-       
       *-------------------------------------------------------------
       *close-file paragraph closes all input and output files openned in
       *Procedure section
       *-------------------------------------------------------------
        close-file.
-           close WeeklySalary 
-                 GiftList
+           close WeeklySalary
+                 GiftListDetail
                  SalaryExpense
+                 JobCodeExceptions
+                 YtdSalary
            exit.
            
       *-------------------------------------------------------------    
@@ -185,151 +509,215 @@
            exit.
            
       *-------------------------------------------------------------
-      *select-and-write-high-performing-sales-people paragraph:         
-      *- finds the list of sales people who had over $100,000 sale 
-      *amount
-      *- writes the list to output file “SalespersonRecognition.rpt”
-      *-------------------------------------------------------------    
+      *select-and-write-high-performing-sales-people paragraph:
+      *- finds the list of sales people who had over
+      *WS-Recognition-Threshold sale amount
+      *- writes the list, unsorted, to GiftListDetail; the final
+      *“SalespersonRecognition.rpt” is assembled in last-name order
+      *by finalize-recognition-report
+      *-------------------------------------------------------------
        select-and-write-high-performing-sales-people.
-           if Salesperson and SaleAmount > 100000.00
-           then move LastName to HPLastName
-                move FirstName to HPFirstName
-                move StoreNumber to HPStoreNumber
-                write HighPerforming 
+           if Salesperson and SaleAmount > WS-Recognition-Threshold
+           then move LastName to HPD-LastName
+                move FirstName to HPD-FirstName
+                move StoreNumber to HPD-StoreNumber
+                write HighPerformingDetail
            end-if.
-           
+
            exit.
       *-------------------------------------------------------------
+      *find-or-add-store paragraph looks up StoreNumber in
+      *WS-Store-Table, setting Store-Ix to its entry; a store that
+      *has not been seen yet gets a new entry appended, so a new
+      *store opening is just new data, not a new block of code
+      *-------------------------------------------------------------
+       find-or-add-store.
+           set Store-Ix to 1
+           search WS-Store-Entry
+               at end
+                   if WS-Store-Table-Count >= 20
+                       display "ERROR: Store table full, cannot add "
+                           StoreNumber
+                       stop run
+                   end-if
+                   add 1 to WS-Store-Table-Count
+                   set Store-Ix to WS-Store-Table-Count
+                   move StoreNumber to WS-Store-Number(Store-Ix)
+               when WS-Store-Number(Store-Ix) = StoreNumber
+                   continue
+           end-search
+           exit.
+
+      *-------------------------------------------------------------
       *calculate-salary-expense paragraph caculates total salary expense
-      *for every job code of every store                                
+      *for every job code of every store
       *-------------------------------------------------------------
        calculate-salary-expense.
-           if StoreNumber = 0001
-               if Manager
-                   then add WklySalary to WS-Store1_M_Total
-               else 
-                   if Salesperson
-                       then add WklySalary to WS-Store1_S_Total
-                   else 
-                       if Administration
-                           then add WklySalary to WS-Store1_A_Total
-                       else 
-                           if Custodial-Staff
-                               then add WklySalary to WS-Store1_C_Total
-                           end-if
-                       end-if
-                   end-if
-               end-if
-           else 
-               if StoreNumber = 0002
-                   if Manager
-                       then add WklySalary to WS-Store2_M_Total
-                   else 
-                       if Salesperson
-                           then add WklySalary to WS-Store2_S_Total
-                       else 
-                           if Administration
-                               then add WklySalary to WS-Store2_A_Total
-                           else 
-                               if Custodial-Staff
-                                   then add WklySalary to 
-                                   WS-Store2_C_Total
-                               end-if
-                           end-if
-                       end-if
-                   end-if
-               else 
-                   if StoreNumber = 0003
-                       if Manager
-                           then add WklySalary to WS-Store3_M_Total
-                       else 
-                           if Salesperson
-                               then add WklySalary to WS-Store3_S_Total
-                           else 
-                               if Administration
-                                   then add WklySalary to 
-                                   WS-Store3_A_Total
-                               else 
-                                   if Custodial-Staff
-                                       then add WklySalary to 
-                                       WS-Store3_C_Total
-                                   end-if
-                               end-if
-                           end-if
+           perform find-or-add-store
+           if Manager
+               then perform update-ytd-salary
+                    add WklySalary to WS-Store-M-Total(Store-Ix)
+                    add 1 to WS-Store-M-Count(Store-Ix)
+           else
+               if Salesperson
+                   then perform update-ytd-salary
+                        add WklySalary to WS-Store-S-Total(Store-Ix)
+                        add 1 to WS-Store-S-Count(Store-Ix)
+                        compute WS-Commission-Amount =
+                            SaleAmount * WS-Commission-Rate
+                        add WS-Commission-Amount to
+                            WS-Store-Commission-Total(Store-Ix)
+               else
+                   if Administration
+                       then perform update-ytd-salary
+                            add WklySalary to WS-Store-A-Total(Store-Ix)
+                            add 1 to WS-Store-A-Count(Store-Ix)
+                   else
+                       if Custodial-Staff
+                           then perform update-ytd-salary
+                           add WklySalary to
+                           WS-Store-C-Total(Store-Ix)
+                           add 1 to WS-Store-C-Count(Store-Ix)
+                       else
+                           perform report-unrecognized-job-code
                        end-if
                    end-if
                end-if
            end-if
-           
+
            exit.
-       
-      *-------------------------------------------------------------    
-      *write-salary-expense-to-file paragraph writes total salary for 
+
+      *-------------------------------------------------------------
+      *update-ytd-salary paragraph keeps YtdSalary.dat as a running
+      *year-to-date total per store/job-code: read the current total
+      *by key, add this record's WklySalary, then rewrite (or write
+      *a first-time entry when the key has never been seen before)
+      *-------------------------------------------------------------
+       update-ytd-salary.
+           move 1 to WS-YTD-Key-Found
+           move StoreNumber to YTD-StoreNumber
+           move JobCode to YTD-JobCode
+           read YtdSalary key is YTD-Key
+               invalid key
+                   move 0 to WS-YTD-Key-Found
+           end-read
+           if WS-YTD-Key-Found = 1
+               add WklySalary to YTD-Total
+               rewrite YtdSalaryRecord
+           else
+               move ZEROS to YTD-Total
+               add WklySalary to YTD-Total
+               write YtdSalaryRecord
+           end-if
+           exit.
+
+      *-------------------------------------------------------------
+      *report-unrecognized-job-code paragraph logs any JobCode this
+      *program does not recognize to JobCodeExceptions.rpt instead of
+      *silently dropping that employee's salary from every total
+      *-------------------------------------------------------------
+       report-unrecognized-job-code.
+           move EmployeeID to JCE-EmployeeID
+           move JobCode to JCE-JobCode
+           move LastName to JCE-LastName
+           move FirstName to JCE-FirstName
+           move StoreNumber to JCE-StoreNumber
+           write JobCodeException
+           exit.
+
+      *-------------------------------------------------------------
+      *write-salary-expense-to-file paragraph writes total salary for
       *every job code of every store to the output file "SalaryExpense.
       *rpt"
       *-------------------------------------------------------------
        write-salary-expense-to-file.
-      *write salary of Store #1
-           *>write Store #1
-           move "STORE #1" to WS-StoreNumber
-           write SalaryExp from WS-StoreNumber  after advancing 1 line
-           *>write Management total salary
-           move "Management:" to SE-JobCode
-           move WS-Store1_M_Total to SE-WklySalary      
-           write SalaryExp
-           *>write Sales total salary
-           move "Sales     :" to SE-JobCode
-           move WS-Store1_S_Total to SE-WklySalary      
-           write SalaryExp
-           *>write Administration total salary
-           move "Admin     :" to SE-JobCode
-           move WS-Store1_A_Total to SE-WklySalary      
-           write SalaryExp
-           *>write Custodial-Staff total salary
-           move "Custodial :" to SE-JobCode
-           move WS-Store1_C_Total to SE-WklySalary      
-           write SalaryExp 
-      *write salary of Store #2
-           *>write Store #2
-           move "STORE #2" to WS-StoreNumber 
-           write SalaryExp from WS-StoreNumber after advancing 1 line
-           *>write Management total salary
-           move "Management:" to SE-JobCode
-           move WS-Store2_M_Total to SE-WklySalary      
-           write SalaryExp 
-           *>write Sales total salary
-           move "Sales     :" to SE-JobCode
-           move WS-Store2_S_Total to SE-WklySalary      
-           write SalaryExp
-           *>write Administration total salary
-           move "Admin     :" to SE-JobCode
-           move WS-Store2_A_Total to SE-WklySalary      
-           write SalaryExp
-           *>write Custodial-Staff total salary
-           move "Custodial :" to SE-JobCode
-           move WS-Store2_C_Total to SE-WklySalary      
-           write SalaryExp before advancing 1 line     
-      *write salary of Store #3
-           *>write Store #3
-           move "STORE #3" to WS-StoreNumber
+           move ZEROS to WS-Grand-Total
+           perform varying Store-Ix from 1 by 1
+               until Store-Ix > WS-Store-Table-Count
+               *>write the store heading line
+               move "STORE #" to WS-StoreNumber
+               move WS-Store-Number(Store-Ix) to WS-StoreNumber(8:4)
+               write SalaryExp from WS-StoreNumber
+                   after advancing 1 line
+               *>write Management total salary and headcount
+               move "Management:" to SE-JobCode
+               move WS-Store-M-Total(Store-Ix) to SE-WklySalary
+               move WS-Store-M-Count(Store-Ix) to SE-Headcount
+               write SalaryExp
+               *>write Sales total salary and headcount
+               move "Sales     :" to SE-JobCode
+               move WS-Store-S-Total(Store-Ix) to SE-WklySalary
+               move WS-Store-S-Count(Store-Ix) to SE-Headcount
+               write SalaryExp
+               *>write Administration total salary and headcount
+               move "Admin     :" to SE-JobCode
+               move WS-Store-A-Total(Store-Ix) to SE-WklySalary
+               move WS-Store-A-Count(Store-Ix) to SE-Headcount
+               write SalaryExp
+               *>write Custodial-Staff total salary and headcount
+               move "Custodial :" to SE-JobCode
+               move WS-Store-C-Total(Store-Ix) to SE-WklySalary
+               move WS-Store-C-Count(Store-Ix) to SE-Headcount
+               write SalaryExp
+               *>write Commission total (no headcount of its own)
+               move "Commission:" to SE-JobCode
+               move WS-Store-Commission-Total(Store-Ix) to
+                   SE-WklySalary
+               move ZEROS to SE-Headcount
+               write SalaryExp before advancing 1 line
+               *>roll this store's totals into the grand total
+               add WS-Store-M-Total(Store-Ix)
+                   WS-Store-S-Total(Store-Ix)
+                   WS-Store-A-Total(Store-Ix)
+                   WS-Store-C-Total(Store-Ix)
+                   WS-Store-Commission-Total(Store-Ix)
+                   to WS-Grand-Total
+           end-perform
+
+           *>write the grand-total line across all stores
+           move "GRAND TOTAL" to WS-StoreNumber
            write SalaryExp from WS-StoreNumber after advancing 1 line
-           *>write Management total salary
-           move "Management:" to SE-JobCode
-           move WS-Store3_M_Total to SE-WklySalary      
-           write SalaryExp
-           *>write Sales total salary
-           move "Sales     :" to SE-JobCode
-           move WS-Store3_S_Total to SE-WklySalary      
-           write SalaryExp
-           *>write Administration total salary
-           move "Admin     :" to SE-JobCode
-           move WS-Store3_A_Total to SE-WklySalary      
-           write SalaryExp
-           *>write Custodial-Staff total salary
-           move "Custodial :" to SE-JobCode
-           move WS-Store3_C_Total to SE-WklySalary      
+           move "Total     :" to SE-JobCode
+           move WS-Grand-Total to SE-WklySalary
+           move ZEROS to SE-Headcount
            write SalaryExp before advancing 1 line
-           
+
            exit.
-      
+
+      *-------------------------------------------------------------
+      *finalize-recognition-report paragraph sorts the accumulated
+      *GiftListDetail entries into last-name order and writes the
+      *final "SalespersonRecognition.rpt", header followed by the
+      *sorted detail
+      *-------------------------------------------------------------
+       finalize-recognition-report.
+           sort SortWorkFile on ascending key SW-LastName
+               using GiftListDetail
+               giving GiftListSorted
+
+           open output GiftList
+           write HighPerforming from FileHeadingSalespersonRecognition
+           write HighPerforming from DataHeading-01 after advancing 1
+           line
+           write HighPerforming from DataHeading-02
+           write HighPerforming from DataHeading-01
+
+           move 0 to WS-Sorted-EOF
+           open input GiftListSorted
+           read GiftListSorted
+               at end set Sorted-EOF to true
+           end-read
+           perform until Sorted-EOF
+               move HPS-LastName to HPLastName
+               move HPS-FirstName to HPFirstName
+               move HPS-StoreNumber to HPStoreNumber
+               write HighPerforming
+               read GiftListSorted
+                   at end set Sorted-EOF to true
+               end-read
+           end-perform
+           close GiftListSorted
+           close GiftList
+           exit.
+
        END PROGRAM Exercise1.
