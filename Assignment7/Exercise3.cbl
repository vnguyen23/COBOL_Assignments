@@ -3,59 +3,173 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select MultiplicationReport assign
+           "C:\DataFiles\MultiplicationTable.rpt"
+           organization is line sequential.
 
        data division.
+       file section.
+       fd MultiplicationReport.
+       01  MultiplicationReportLine     PIC X(80).
+
        working-storage section.
        01  Multiplication-Square.
-	       03  multiplication-table occurs 10.*>verticaldirection
-	           05  multiplier-table occurs 10. *>horizontal direction
+	       03  multiplication-table occurs 20.*>verticaldirection
+	           05  multiplier-table occurs 20. *>horizontal direction
                    07  product pic ZZ9.
-               
+
        01   multiplicand     pic 99. *>subscript of multiplication-table
        01   multiplier       pic 99. *>subscript of multiplier-table
        01   counter          pic 99.
        01   table-number     pic Z9.
-       
+
+      *WS-Table-Size makes the table size configurable (1 to 20)
+      *instead of a hardcoded 10x10
+       01   WS-Table-Size    pic 99 value 10.
+
+      *WS-Mode selects between printing the full table and looking
+      *up a single table row
+       01   WS-Mode          pic X value "F".
+           88  Full-Table-Mode     value "F" "f".
+           88  Single-Table-Mode   value "S" "s".
+       01   WS-Lookup-Row    pic 99.
+
 
        procedure division.
        main-program.
+           perform get-table-size
            perform process-multiplication
-           perform display-result
-           
+           perform get-mode
+           if Single-Table-Mode
+               perform get-lookup-row
+               perform display-single-row
+           else
+               perform display-result
+               perform write-report
+           end-if
+
            stop run.
+
+      **********************************************************
+      ************ACCEPT THE DESIRED TABLE SIZE (1-20)***********
+      **********************************************************
+       get-table-size.
+           display "Enter multiplication table size (1-20): " with
+           no advancing
+           accept WS-Table-Size
+           perform until WS-Table-Size >= 1 and WS-Table-Size <= 20
+               display "Invalid size. Enter a value from 1 to 20: "
+               with no advancing
+               accept WS-Table-Size
+           end-perform
+           exit.
+
+      **********************************************************
+      ***ASK WHETHER TO SHOW THE FULL TABLE OR ONE SINGLE TABLE***
+      **********************************************************
+       get-mode.
+           display "Display (F)ull table or (S)ingle table lookup? "
+           with no advancing
+           accept WS-Mode
+           exit.
+
+      **********************************************************
+      *******ACCEPT WHICH SINGLE TABLE NUMBER TO LOOK UP**********
+      **********************************************************
+       get-lookup-row.
+           display "Enter which table number to look up (1-"
+           WS-Table-Size "): " with no advancing
+           accept WS-Lookup-Row
+           perform until WS-Lookup-Row >= 1 and
+           WS-Lookup-Row <= WS-Table-Size
+               display "Invalid table number. Try again: " with no
+               advancing
+               accept WS-Lookup-Row
+           end-perform
+           exit.
+
       **********************************************************
       *******PERFORM MULTIPLICATION FOR TABLES FROM 1 to 10*****
       **********************************************************
        process-multiplication.
-           perform varying multiplicand from 1 by 1 until multiplicand  
-           > 10
-               perform varying multiplier from 1 by 1 until 
-               multiplier > 10
-                   multiply multiplicand by multiplier giving 
+           initialize Multiplication-Square
+           perform varying multiplicand from 1 by 1 until multiplicand
+           > WS-Table-Size
+               perform varying multiplier from 1 by 1 until
+               multiplier > WS-Table-Size
+                   multiply multiplicand by multiplier giving
                    product(multiplicand, multiplier)
-                   
+
                end-perform
-           end-perform   
+           end-perform
            exit.
-           
+
       **********************************************************
       ****************DISPLAY TIME TABLES***********************
       **********************************************************
-       display-result.    
-           display "Multiplication table 10x10:"
+       display-result.
+           display "Multiplication table " WS-Table-Size "x"
+           WS-Table-Size ":"
            *>display first row of multiplication square
            display "  "multiplication-table(1)
-           *>display the result of multiplication for 10 tables 
+           (1: WS-Table-Size * 3)
+           *>display the result of multiplication for the tables
            *>including table# at beginning of the row
-           perform varying counter from 1 by 1 until 
-           counter > 10
-               move counter to table-number            
+           perform varying counter from 1 by 1 until
+           counter > WS-Table-Size
+               move counter to table-number
                *>display the table# where multiplication happens
                display table-number with no advancing
-               *>display results of multiplication for table# above 
-               display multiplication-table(counter)                    
-               
+               *>display results of multiplication for table# above
+               display multiplication-table(counter)
+               (1: WS-Table-Size * 3)
+
            end-perform
            exit.
 
+      **********************************************************
+      *************DISPLAY A SINGLE TABLE ROW ONLY*****************
+      **********************************************************
+       display-single-row.
+           move WS-Lookup-Row to table-number
+           display "Multiplication table for " WS-Lookup-Row ":"
+           display table-number with no advancing
+           display multiplication-table(WS-Lookup-Row)
+           (1: WS-Table-Size * 3)
+           exit.
+
+      **********************************************************
+      ********WRITE THE FULL MULTIPLICATION TABLE TO A REPORT*****
+      **********************************************************
+       write-report.
+           open output MultiplicationReport
+
+           move SPACES to MultiplicationReportLine
+           string "Multiplication table " WS-Table-Size "x"
+           WS-Table-Size ":" delimited by size into
+           MultiplicationReportLine
+           write MultiplicationReportLine
+
+           move SPACES to MultiplicationReportLine
+           move multiplication-table(1) (1: WS-Table-Size * 3) to
+           MultiplicationReportLine (3: WS-Table-Size * 3)
+           write MultiplicationReportLine
+
+           perform varying counter from 1 by 1 until
+           counter > WS-Table-Size
+               move SPACES to MultiplicationReportLine
+               move counter to table-number
+               move table-number to
+               MultiplicationReportLine (1: 2)
+               move multiplication-table(counter)
+               (1: WS-Table-Size * 3) to
+               MultiplicationReportLine (3: WS-Table-Size * 3)
+               write MultiplicationReportLine
+           end-perform
+
+           close MultiplicationReport
+           exit.
+
        end program Exercise3.
