@@ -14,6 +14,7 @@
        01 WS-NUMC PIC 9(4) VALUE 10.
        01 WS-NUMD PIC 9(4) VALUE 100.
        01 WS-NUME PIC 9(4) VALUE 10.
+       01 WS-Run-Again PIC X VALUE "Y".
 
        procedure division.
       *SUBTRACT WS-NUM1 WS-NUM2 FROM WS-NUM3 WS-NUM4.
@@ -28,22 +29,71 @@
       *display "MULTIPLICATION GIVING:"
       *DIVIDE WS-NUMD BY 7 GIVING WS-NUMA REMAINDER WS-NUMB.
       *display "DIVISION:"
-       COMPUTE WS-NUMC = (WS-NUM1 * WS-NUM2) - (WS-NUMA / WS-NUMB) 
-       + WS-NUM3
-       display "COMPUTION:"
-       display "WS-NUM1: " WS-NUM1
-       display "WS-NUM2: " WS-NUM2
-       display "WS-NUM3: " WS-NUM3
-       display "WS-NUM4: " WS-NUM4
-       display "------------------------"
-       
-       display "WS-NUMA: " WS-NUMA
-       display "WS-NUMB: " WS-NUMB
-       display "WS-NUMC: " WS-NUMC
-       display "WS-NUMD: " WS-NUMD
-       display "WS-NUME: " WS-NUME
-       display "------------------------"
-       
-                  goback.
+       main-program.
+           perform what-if-scenario
+               until WS-Run-Again = "N" or WS-Run-Again = "n"
+
+           goback.
+
+      *-------------------------------------------------------------
+      *what-if-scenario paragraph accepts WS-NUM1, WS-NUM2, WS-NUM3,
+      *WS-NUMA, and WS-NUMB from the user so the COMPUTE result can
+      *be tried against different "what if" values without a
+      *recompile, then asks whether to run another scenario
+      *-------------------------------------------------------------
+       what-if-scenario.
+           perform get-inputs
+           perform compute-and-display
+
+           display "Try another set of values? (Y/N): " with no
+           advancing
+           accept WS-Run-Again
+
+           exit.
+
+      *-------------------------------------------------------------
+      *get-inputs paragraph prompts for the values the COMPUTE
+      *statement uses
+      *-------------------------------------------------------------
+       get-inputs.
+           display "Enter WS-NUM1: " with no advancing
+           accept WS-NUM1
+           display "Enter WS-NUM2: " with no advancing
+           accept WS-NUM2
+           display "Enter WS-NUM3: " with no advancing
+           accept WS-NUM3
+           display "Enter WS-NUMA: " with no advancing
+           accept WS-NUMA
+           display "Enter WS-NUMB: " with no advancing
+           accept WS-NUMB
+
+           exit.
+
+      *-------------------------------------------------------------
+      *compute-and-display paragraph runs the original COMPUTE
+      *statement against whatever values were just entered
+      *-------------------------------------------------------------
+       compute-and-display.
+           COMPUTE WS-NUMC = (WS-NUM1 * WS-NUM2) - (WS-NUMA / WS-NUMB)
+           + WS-NUM3
+               ON SIZE ERROR
+                   DISPLAY "Cannot divide by zero"
+                   MOVE ZEROS TO WS-NUMC
+           END-COMPUTE
+           display "COMPUTION:"
+           display "WS-NUM1: " WS-NUM1
+           display "WS-NUM2: " WS-NUM2
+           display "WS-NUM3: " WS-NUM3
+           display "WS-NUM4: " WS-NUM4
+           display "------------------------"
+
+           display "WS-NUMA: " WS-NUMA
+           display "WS-NUMB: " WS-NUMB
+           display "WS-NUMC: " WS-NUMC
+           display "WS-NUMD: " WS-NUMD
+           display "WS-NUME: " WS-NUME
+           display "------------------------"
+
+           exit.
 
        end program Exercise1.
