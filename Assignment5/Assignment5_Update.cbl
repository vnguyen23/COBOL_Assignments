@@ -1,58 +1,94 @@
       ***************************************************************
-      ************************ VAN NGUYEN ***************************   
+      ************************ VAN NGUYEN ***************************
       ******************** Student ID:  040919914 *******************
       ***************************************************************
        identification division.
        program-id. Assignment5 as "Assignment5".
 
        environment division.
-       
+       input-output section.
+       file-control.
+           Select DailyTemperatures assign
+           "C:\DataFiles\DailyTemperatures.dat"
+           organization is line sequential.
+
        data division.
+       file section.
+       fd DailyTemperatures.
+       01 DailyTemperatureRecord.
+           03 DT-Date           PIC 9(8).
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 DT-City           PIC X(10).
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 DT-Day-Number     PIC 9.
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 DT-Temperature    PIC Z9.9.
+           03 FILLER            PIC X(10) VALUE SPACES.
+
        working-storage section.
-       01 cities.
-           03 FILLER             PIC X(4) value SPACES.
-           03 FILLER             PIC X(8) value "MONTREAL".
-           03 FILLER             PIC X(4) value SPACES.
-           03 FILLER             PIC X(6) value "OTTAWA".
-           03 FILLER             PIC X(4) value SPACES.
-           03 FILLER             PIC X(7) value "TORONTO".
-           03 FILLER             PIC X(4) value SPACES.
-           03 FILLER             PIC X(8) value "KINGSTON".
-           03 FILLER             PIC X(4) value SPACES.
-           03 FILLER             PIC X(8) value "CORNWALL".
-         
-       01 city-avg-temps.
-           03 FILLER             PIC X(5) value SPACES.
-           03 avg-temp-city-1    PIC x(5).
-           03 FILLER             PIC X(6) value SPACES.
-           03 avg-temp-city-2    PIC x(5).
-           03 FILLER             PIC X(6) value SPACES.
-           03 avg-temp-city-3    PIC x(5).
-           03 FILLER             PIC X(6) value SPACES.
-           03 avg-temp-city-4    PIC x(5).
-           03 FILLER             PIC X(7) value SPACES.
-           03 avg-temp-city-5    PIC x(5).
-         
+       01 WS-Today-Date          PIC 9(8).
+       01 WS-City-Count          PIC 99 VALUE 5.
+
+      *Initial city names, table-driven so a new city is added by
+      *adding one more FILLER entry here and bumping WS-City-Count
+      *instead of copy-pasting a new input block.
+       01 WS-City-Names-Init.
+           03 FILLER             PIC X(10) VALUE "MONTREAL".
+           03 FILLER             PIC X(10) VALUE "OTTAWA".
+           03 FILLER             PIC X(10) VALUE "TORONTO".
+           03 FILLER             PIC X(10) VALUE "KINGSTON".
+           03 FILLER             PIC X(10) VALUE "CORNWALL".
+       01 WS-City-Names-Table REDEFINES WS-City-Names-Init.
+           03 WS-City-Name-Init  PIC X(10) OCCURS 5 TIMES.
+
+       01 WS-City-Table.
+           03 WS-City-Entry      OCCURS 20 TIMES INDEXED BY City-Ix.
+               05 WS-City-Name            PIC X(10).
+               05 WS-City-Avg-Celcius     PIC X(5).
+               05 WS-City-Avg-Fahrenheit  PIC X(6).
+               05 WS-City-Min-Temp        PIC 99V9.
+               05 WS-City-Max-Temp        PIC 99V9.
+
        01 temperature          PIC 99V9 value 0.
        01 counter              PIC 9 value 1.
        01 total-temperature    PIC 9(3)V9 value 0.
        01 avg-temperature      PIC 99.9 value 0.
-       01 temporary            PIC X(4).
+       01 avg-temperature-num  PIC 99V9 value 0.
+       01 fahrenheit-temperature PIC 999.9 value 0.
+       01 temporary             PIC X(4).
+       01 temporary-fahrenheit  PIC X(5).
        01 celcius-avg-temperature    PIC X(5).
+       01 fahrenheit-avg-temperature PIC X(6).
+       01 min-temperature      PIC 99V9.
+       01 max-temperature      PIC 99V9.
        01 blank-line           PIC X(100) value SPACES.
-      
+
 
        procedure division.
-     
+
       *--------------------------------------------------------------
       *Main procedure
       *--------------------------------------------------------------
        main-program.
-           perform all-cities-temperature-input                         
+           perform initialize-city-table
+           accept WS-Today-Date from DATE YYYYMMDD
+           open extend DailyTemperatures
+           perform all-cities-temperature-input
+           close DailyTemperatures
            perform average-temperature-display
-           
+
            stop run.
-       
+
+      *-------------------------------------------------------------
+      *Load the city-name table from the initial values above
+      *-------------------------------------------------------------
+       initialize-city-table.
+           perform varying City-Ix from 1 by 1 until
+           City-Ix > WS-City-Count
+               move WS-City-Name-Init(City-Ix) to WS-City-Name(City-Ix)
+           end-perform
+           exit.
+
       *------------------------------------------------------------     -
       *Display the average temperatures of all cities
       *-------------------------------------------------------------
@@ -60,50 +96,43 @@
            display
            "Here are the average temperatures for cities in the area:"
            display blank-line
-      
-           *>display city names    
-           display cities
-           *>display corresponding avg temperatures for each city
-           display city-avg-temps
-           
+
+           perform varying City-Ix from 1 by 1 until
+           City-Ix > WS-City-Count
+               display WS-City-Name(City-Ix) " "
+               WS-City-Avg-Celcius(City-Ix) " / "
+               WS-City-Avg-Fahrenheit(City-Ix)
+               "  (min " WS-City-Min-Temp(City-Ix)
+               " / max " WS-City-Max-Temp(City-Ix) ")"
+           end-perform
+
            exit.
       *-------------------------------------------------------------
       *Input temperature for all cities
-      *-------------------------------------------------------------    
+      *-------------------------------------------------------------
        all-cities-temperature-input.
-           display 
-           "ENTER the last 5 daily high temperatures for: Montreal"
-           perform one-city-temperature-input
-           move celcius-avg-temperature to avg-temp-city-1              
-       
-           display 
-           "ENTER the last 5 daily high temperatures for: Ottawa"
-           perform one-city-temperature-input
-           move celcius-avg-temperature to avg-temp-city-2 
-       
-           display 
-           "ENTER the last 5 daily high temperatures for: Toronto"
-           perform one-city-temperature-input
-           move celcius-avg-temperature to avg-temp-city-3
-       
-           display 
-           "ENTER the last 5 daily high temperatures for: Kingston"
-           perform one-city-temperature-input
-           move celcius-avg-temperature to avg-temp-city-4
-       
-           display 
-           "ENTER the last 5 daily high temperatures for: Cornwall"
-           perform one-city-temperature-input
-           move celcius-avg-temperature to avg-temp-city-5              
-                                                                        
+           perform varying City-Ix from 1 by 1 until
+           City-Ix > WS-City-Count
+               display
+               "ENTER the last 5 daily high temperatures for: "
+               WS-City-Name(City-Ix)
+               perform one-city-temperature-input
+               move celcius-avg-temperature to
+               WS-City-Avg-Celcius(City-Ix)
+               move fahrenheit-avg-temperature to
+               WS-City-Avg-Fahrenheit(City-Ix)
+               move min-temperature to WS-City-Min-Temp(City-Ix)
+               move max-temperature to WS-City-Max-Temp(City-Ix)
+           end-perform
+
            exit.
-       
+
       *-------------------------------------------------------------
-      *Enter last 5 daily temperature for each city  and prepare data 
+      *Enter last 5 daily temperature for each city  and prepare data
       *for average calculation
       *-------------------------------------------------------------
        one-city-temperature-input.
-           
+
            display blank-line
            display "Temperatures (one decimal place only)"
            *> perform 5 times of temperature input
@@ -111,27 +140,57 @@
                display "Enter temperature #" counter ": " with no
                advancing
                accept temperature
-               
+
                *>sum up daily temperature to prepare for avg calculation
                add temperature to total-temperature
-               
+
+               *>track the high/low reading of the day for this city
+               if counter = 1
+                   move temperature to min-temperature
+                   move temperature to max-temperature
+               else
+                   if temperature < min-temperature
+                       move temperature to min-temperature
+                   end-if
+                   if temperature > max-temperature
+                       move temperature to max-temperature
+                   end-if
+               end-if
+
+               *>persist the raw daily reading for week-over-week
+               *>trend reporting
+               move WS-Today-Date to DT-Date
+               move WS-City-Name(City-Ix) to DT-City
+               move counter to DT-Day-Number
+               move temperature to DT-Temperature
+               write DailyTemperatureRecord
+
                add 1 to counter
            end-perform
-           
+
            *>calculate avg temp
-           divide total-temperature by 5 giving avg-temperature         
-           *>convert avg-temperature to alphanumeric then add character 
+           divide total-temperature by 5 giving avg-temperature-num
+           move avg-temperature-num to avg-temperature
+           *>convert avg-temperature to alphanumeric then add character
            *>"C" after it
            move avg-temperature to temporary
            STRING temporary , "C" DELIMITED BY SIZE INTO
            celcius-avg-temperature
-           
-           *>set counter and total-temperature back to initial values   
+
+           *>convert avg-temperature to Fahrenheit for head office
+           *>reporting and add character "F" after it
+           compute fahrenheit-temperature =
+           avg-temperature-num * 9 / 5 + 32
+           move fahrenheit-temperature to temporary-fahrenheit
+           STRING temporary-fahrenheit , "F" DELIMITED BY SIZE INTO
+           fahrenheit-avg-temperature
+
+           *>set counter and total-temperature back to initial values
            move 1 to counter
            move 0 to total-temperature
-           
+
            DISPLAY SPACE UPON CRT *>clear screen
-           
+
            exit.
 
        end program Assignment5.
