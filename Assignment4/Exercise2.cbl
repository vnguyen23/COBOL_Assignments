@@ -3,8 +3,23 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           Select AverageHistory assign
+           "C:\DataFiles\AverageHistory.dat"
+           organization is line sequential.
 
        data division.
+       file section.
+       fd AverageHistory.
+       01 AverageHistoryRecord.
+           03 AH-Count         PIC Z9.
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 AH-Total         PIC Z(8)9.
+           03 FILLER           PIC X(3) VALUE SPACES.
+           03 AH-Average       PIC Z(8)9.99.
+           03 FILLER           PIC X(10) VALUE SPACES.
+
        working-storage section.
        01 number-of-integers   PIC 99.
        01 value-of-integer     PIC 9(9).
@@ -14,6 +29,8 @@
        01 comment-allstars     PIC X(80) value ALL "*".
        01 comment-mix          PIC X(25) value ALL "*".
        01 blank-line           PIC X(132) value SPACES.
+       01 min-value            PIC 9(9).
+       01 max-value            PIC 9(9).
         
        
        procedure division.
@@ -56,14 +73,24 @@
       *--------------------------------------------------------------
       *This paragraph calculates average of the entered numbers.
       *--------------------------------------------------------------
-       average-calculation.    
+       average-calculation.
            display "Number of integers is: " with no advancing
            accept number-of-integers
-           perform accept-of-integer-values until 
+           perform until number-of-integers >= 2 and
+           number-of-integers <= 15
+               display "Invalid entry. The number should be anywhere "
+               "between 2 and 15 inclusive."
+               display "Number of integers is: " with no advancing
+               accept number-of-integers
+           end-perform
+           perform accept-of-integer-values until
            counter > number-of-integers
            divide total-value by number-of-integers giving avg-value
            display "Average value of the entered numbers is: " avg-value
-               
+           display "Minimum value entered is: " min-value
+           display "Maximum value entered is: " max-value
+           perform record-run-history
+
            exit.
            
       *--------------------------------------------------------------     
@@ -75,8 +102,32 @@
            advancing
            accept value-of-integer
            add value-of-integer to total-value
+           if counter = 1
+               move value-of-integer to min-value
+               move value-of-integer to max-value
+           else
+               if value-of-integer < min-value
+                   move value-of-integer to min-value
+               end-if
+               if value-of-integer > max-value
+                   move value-of-integer to max-value
+               end-if
+           end-if
            add 1 to counter
            exit.
-           
+
+      *--------------------------------------------------------------
+      *This paragraph appends this run's count, total, and average to
+      *the running AverageHistory.dat file.
+      *--------------------------------------------------------------
+       record-run-history.
+           open extend AverageHistory
+           move number-of-integers to AH-Count
+           move total-value to AH-Total
+           move avg-value to AH-Average
+           write AverageHistoryRecord
+           close AverageHistory
+           exit.
+
       *----------------------------------------------------------------
        end program Exercise2.
