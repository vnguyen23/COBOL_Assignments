@@ -10,6 +10,17 @@
        01  WS-NUM2  PIC 9(4).
        01  WS-NUM3  PIC 9(6).
 
+      *WS-NUM1-EDIT/WS-NUM2-EDIT stage the raw ACCEPT input so it can
+      *be checked with IS NUMERIC before MULTIPLY runs, since ACCEPT
+      *straight into a PIC 9 field gives no chance to catch a
+      *mistyped, non-numeric entry. JUSTIFIED RIGHT right-aligns
+      *whatever was typed so a short entry like "12" leaves leading
+      *spaces (not trailing ones), which are then replaced with
+      *zeros without changing the entered value before the IS NUMERIC
+      *check
+       01  WS-NUM1-EDIT PIC X(4) JUSTIFIED RIGHT.
+       01  WS-NUM2-EDIT PIC X(4) JUSTIFIED RIGHT.
+
        procedure division.
        PROG.
            PERFORM INIT-PARA
@@ -26,9 +37,23 @@
        
        LOOP-PARA.
            DISPLAY "FIRST NUMBER?"
-           ACCEPT WS-NUM1
+           ACCEPT WS-NUM1-EDIT
+           INSPECT WS-NUM1-EDIT REPLACING LEADING SPACES BY ZEROS
+           PERFORM UNTIL WS-NUM1-EDIT IS NUMERIC
+               DISPLAY "INVALID ENTRY - NUMBERS ONLY. TRY AGAIN?"
+               ACCEPT WS-NUM1-EDIT
+               INSPECT WS-NUM1-EDIT REPLACING LEADING SPACES BY ZEROS
+           END-PERFORM
+           MOVE WS-NUM1-EDIT TO WS-NUM1
            DISPLAY "SECOND NUMBER?"
-           ACCEPT WS-NUM2
+           ACCEPT WS-NUM2-EDIT
+           INSPECT WS-NUM2-EDIT REPLACING LEADING SPACES BY ZEROS
+           PERFORM UNTIL WS-NUM2-EDIT IS NUMERIC
+               DISPLAY "INVALID ENTRY - NUMBERS ONLY. TRY AGAIN?"
+               ACCEPT WS-NUM2-EDIT
+               INSPECT WS-NUM2-EDIT REPLACING LEADING SPACES BY ZEROS
+           END-PERFORM
+           MOVE WS-NUM2-EDIT TO WS-NUM2
            MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-NUM3
            DISPLAY "PRODUCT OF " WS-NUM1 " AND "WS-NUM2 " IS " WS-NUM3.
            
